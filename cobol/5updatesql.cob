@@ -1,31 +1,292 @@
-IDENTIFICATION DIVISION
-PROGRAM_ID. UP-SQL.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. UP-SQL.
+000030 AUTHOR. EQUIPE-CADASTRO-ACADEMICO.
+000040 INSTALLATION. CENTRO-DE-PROCESSAMENTO-DE-DADOS.
+000050 DATE-WRITTEN. 2024-03-01.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------
+000080* HISTORICO DE ALTERACOES
+000090*----------------------------------------------------------------
+000100* 2024-03-01 RCM  VERSAO INICIAL - ATUALIZA O ENDERECO DO
+000110*                 ESTUDANTE PARA 'BELO HORIZONTE'.
+000120* 2026-08-09 RCM  SUBSTITUIDO O IF SQLCODE = 0 / ELSE 'ERRO'
+000130*                 GENERICO POR UMA ANALISE DETALHADA DO SQLCA,
+000140*                 DISTINGUINDO OS ERROS MAIS COMUNS (CHAVE NAO
+000150*                 ENCONTRADA, VALOR NULO, DEADLOCK/TIMEOUT,
+000160*                 CHAVE DUPLICADA) PARA QUE A OPERACAO SAIBA SE
+000170*                 DEVE REEXECUTAR, ESCALAR OU IGNORAR O ERRO.
+000180*                 CORRIGIDOS TAMBEM ERROS DE DIGITACAO NO FONTE
+000190*                 ORIGINAL (PROGRAM_ID, PONTOS FINAIS AUSENTES E
+000200*                 "DECLASE SECTION") QUE IMPEDIAM A COMPILACAO.
+000210* 2026-08-09 RCM  O WHERE DO UPDATE USAVA O LITERAL INVALIDO
+000220*                 "1--3" EM VEZ DE UM ID REAL. O ESTUDANTE-ID A
+000230*                 ATUALIZAR AGORA VEM DE SYSIN PARA O HOST
+000240*                 VARIABLE WS-ESTUDANTE-ID, USADO NO WHERE, DE
+000250*                 MODO QUE CADA EXECUCAO TRATE UM ESTUDANTE
+000260*                 CORRETO E ESPECIFICO.
+000270* 2026-08-09 RCM  ADICIONADA A CONFERENCIA DE SQLERRD(3) APOS O
+000280*                 UPDATE: SQLCODE = 0 COM ZERO LINHAS ATUALIZADAS
+000290*                 (ID INEXISTENTE) AGORA GERA MENSAGEM PROPRIA EM
+000300*                 VEZ DE PARECER UM SUCESSO NORMAL.
+000305* 2026-08-09 RCM  PASSA A CHAMAR A VALIDACAO COMPARTILHADA COM
+000306*                 O INS-SQL (COPY ESTVALWS/ESTVALPR) ANTES DO
+000307*                 UPDATE, REJEITANDO ENDERECO EM BRANCO.
+000308* 2026-08-09 RCM  ADICIONADA A CLAUSULA EXEC SQL WHENEVER
+000309*                 (SQLERROR/SQLWARNING), COM O PARAGRAFO COMUM
+000309*                 COPY ESTERRPR, PARA QUE ERROS NAO PREVISTOS
+000309*                 NUNCA PASSEM DESPERCEBIDOS.
+000311* 2026-08-09 RCM  O NOVO ENDERECO NAO E MAIS O LITERAL FIXO
+000312*                 'BELO HORIZONTE'. PASSA A SER RECEBIDO VIA
+000313*                 SYSIN EM WS-PARM-ENDERECO, PERMITINDO QUALQUER
+000314*                 MUDANCA DE ENDERECO, NAO SO PARA BELO HORIZONTE.
+000316* 2026-08-09 RCM  ADICIONADO EXEC SQL COMMIT APOS ATUALIZACAO COM
+000317*                 SUCESSO E EXEC SQL ROLLBACK EM TODO RAMO DE
+000318*                 ERRO (INCLUSIVE 0 LINHAS ATUALIZADAS), EM VEZ DE
+000319*                 DEPENDER DO COMPORTAMENTO PADRAO DO SUBSISTEMA
+000320*                 DB2 NO STOP RUN.
+000322* 2026-08-09 RCM  ANTES DE APLICAR O UPDATE, GRAVA A IMAGEM
+000323*                 "ANTES" DO ESTUDANTE (NOME/ENDERECO ATUAIS) EM
+000324*                 ARQ-AUDITORIA, COM DATA/HORA E CODIGO DE
+000325*                 OPERACAO (COPY ESTAUDWS/ESTAUDPR), PARA
+000326*                 PERMITIR RECONSTITUIR O HISTORICO DE ALTERACOES.
+000330* 2026-08-09 RCM  O SET DO UPDATE PASSA A ACEITAR TAMBEM UM NOVO
+000331*                 ESTUDANTE-NOME, RECEBIDO VIA SYSIN EM
+000332*                 WS-PARM-NOME (BRANCO = NAO ALTERAR O NOME).
+000333*                 QUANDO PREENCHIDO, O SET INCLUI ESTUDANTE-NOME
+000334*                 JUNTO COM ESTUDANTE-ENDERECO; QUANDO EM BRANCO,
+000335*                 O UPDATE CONTINUA TOCANDO SOMENTE O ENDERECO,
+000336*                 COMO ANTES. A VALIDACAO COMPARTILHADA (COPY
+000337*                 ESTVALWS/ESTVALPR) GANHOU O SWITCH
+000338*                 WS-VALIDAR-NOME PARA ISSO: UP-SQL O DESLIGA
+000339*                 QUANDO O NOME NAO ESTA SENDO ALTERADO, JA QUE
+000340*                 NESSE CASO WS-ESTUDANTE-NOME NAO E POVOADO E
+000341*                 NAO DEVE SER CONFERIDO COMO OBRIGATORIO.
+000343* 2026-08-09 RCM  ADICIONADO EXEC SQL CONNECT EXPLICITO NO INICIO
+000344*                 DE 1000-INITIALIZE (COPY ESTCONWS/ESTCONPR),
+000345*                 PARA QUE O SUBSISTEMA DB2 DE DESTINO (TESTE OU
+000346*                 PRODUCAO) SEJA ESCOLHIDO PELA VARIAVEL DE
+000347*                 AMBIENTE DB2SSID (OU PELO OPERADOR, VIA SYSIN,
+000348*                 QUANDO ELA NAO ESTIVER DEFINIDA) EM VEZ DE
+000349*                 DEPENDER DO PLANO PADRAO DO AMBIENTE DE RUN.
+000350* 2026-08-09 RCM  A GRAVACAO DO REGISTRO DE AUDITORIA FOI ADIADA
+000351*                 PARA DEPOIS DE CONHECIDO O RESULTADO DO UPDATE
+000352*                 (8650-GRAVAR-AUDITORIA, CHAMADO NO FINAL DE
+000353*                 8000-TRATAR-SQLCODE), COM WS-AUD-SW-RESULTADO
+000354*                 REFLETINDO SUCESSO OU FALHA (COPY ESTAUDWS/
+000355*                 ESTAUDPR). ANTES, A AUDITORIA ERA GRAVADA LOGO
+000356*                 APOS 8600-REGISTRAR-AUDITORIA, ANTES DO UPDATE,
+000357*                 DE MODO QUE UM UPDATE REJEITADO OU COM ROLLBACK
+000358*                 AINDA ASSIM DEIXAVA UM REGISTRO COM APARENCIA
+000359*                 DE SUCESSO.
+000342*----------------------------------------------------------------
+000328
+000329 ENVIRONMENT DIVISION.
+000330 INPUT-OUTPUT SECTION.
+000331 FILE-CONTROL.
+000332 COPY ESTAUDSL.
+000333
+000340 DATA DIVISION.
+000341 FILE SECTION.
+000342 COPY ESTAUDFD.
+000343
+000350 WORKING-STORAGE SECTION.
+000350 EXEC SQL
+000360     INCLUDE SQLCA
+000370 END-EXEC.
+000380 EXEC SQL
+000390     INCLUDE ESTUDANTE
+000400 END-EXEC.
+000410
+000420 EXEC SQL BEGIN DECLARE SECTION
+000430 END-EXEC.
+000440 01  WS-ESTUDANTE-REC.
+000450     05  WS-ESTUDANTE-ID           PIC 9(04).
+000460     05  WS-ESTUDANTE-NOME         PIC X(25).
+000470     05  WS-ESTUDANTE-ENDERECO     PIC X(50).
+000480 EXEC SQL END DECLARE SECTION
+000490 END-EXEC.
+000500
+000510 01  WS-MENSAGEM-ERRO              PIC X(60).
+000520
+000530 01  WS-CONTADORES.
+000540     05  WS-ROWS-AFFECTED          PIC S9(09) COMP.
+000550
+000560 01  WS-PARM-AREA.
+000570     05  WS-PARM-ID                PIC 9(04) VALUE ZEROS.
+000575     05  WS-PARM-ENDERECO          PIC X(50) VALUE SPACES.
+000576     05  WS-PARM-NOME              PIC X(25) VALUE SPACES.
+000580
+000585 COPY ESTVALWS.
+000586 COPY ESTAUDWS.
+000588 COPY ESTCONWS.
+000587
+000590 PROCEDURE DIVISION.
+000600 0000-MAINLINE.
+000610     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+000620     PERFORM 2000-ATUALIZAR-ESTUDANTE THRU 2000-EXIT
+000625     PERFORM 8900-ENCERRAR-ARQUIVOS THRU 8900-EXIT
+000630     STOP RUN.
+000640
+000650 1000-INITIALIZE.
+000651     PERFORM 2500-CONECTAR-SUBSISTEMA THRU 2500-EXIT
+000652     EXEC SQL
+000653         WHENEVER SQLERROR PERFORM 9000-ERRO-INESPERADO
+000654     END-EXEC
+000655     EXEC SQL
+000656         WHENEVER SQLWARNING PERFORM 9010-AVISO-INESPERADO
+000657     END-EXEC
+000660*    RECEBE O ID DO ESTUDANTE A ATUALIZAR E O NOVO ENDERECO VIA
+000670*    SYSIN, EM VEZ DE UM LITERAL FIXO (OU INVALIDO) NO WHERE E NO
+000675*    SET DO UPDATE.
+000680     DISPLAY 'UP-SQL - INFORME O ESTUDANTE-ID: '
+000690     ACCEPT WS-PARM-ID FROM SYSIN
+000695     DISPLAY 'UP-SQL - INFORME O NOVO ENDERECO: '
+000696     ACCEPT WS-PARM-ENDERECO FROM SYSIN
+000697     DISPLAY 'UP-SQL - NOVO NOME (BRANCO=NAO ALTERAR): '
+000698     ACCEPT WS-PARM-NOME FROM SYSIN
+000700     MOVE WS-PARM-ID TO WS-ESTUDANTE-ID
+000705     OPEN EXTEND ARQ-AUDITORIA.
+000710 1000-EXIT.
+000720     EXIT.
+000730
+000740 2000-ATUALIZAR-ESTUDANTE.
+000750     MOVE WS-PARM-ENDERECO TO WS-ESTUDANTE-ENDERECO
+000751
+000752     IF WS-PARM-NOME = SPACES
+000753         SET WS-NAO-VALIDAR-NOME TO TRUE
+000754     ELSE
+000755         SET WS-VALIDAR-NOME TO TRUE
+000756         MOVE WS-PARM-NOME TO WS-ESTUDANTE-NOME
+000757     END-IF
+000758
+000759     PERFORM 8500-VALIDAR-ESTUDANTE THRU 8500-EXIT
+000760
+000761     IF WS-DADOS-INVALIDOS
+000762         DISPLAY 'UP-SQL: UPDATE NAO EXECUTADO - DADOS INVALIDOS'
+000763         GO TO 2000-EXIT
+000764     END-IF
+000765
+000766     SET WS-AUD-OP-ALTERACAO TO TRUE
+000767     PERFORM 8600-REGISTRAR-AUDITORIA THRU 8600-EXIT
+000768
+000770     EXEC SQL
+000771         WHENEVER SQLERROR CONTINUE
+000772     END-EXEC
+000773     IF WS-PARM-NOME = SPACES
+000774         PERFORM 2100-ATUALIZAR-SO-ENDERECO THRU 2100-EXIT
+000775     ELSE
+000776         PERFORM 2200-ATUALIZAR-NOME-E-ENDERECO THRU 2200-EXIT
+000777     END-IF
+000815     EXEC SQL
+000816         WHENEVER SQLERROR PERFORM 9000-ERRO-INESPERADO
+000817     END-EXEC
+000820
+000830     MOVE SQLERRD(3) TO WS-ROWS-AFFECTED
+000840
+000850     PERFORM 8000-TRATAR-SQLCODE THRU 8000-EXIT.
+000860 2000-EXIT.
+000870     EXIT.
+000871
+000872 2100-ATUALIZAR-SO-ENDERECO.
+000873     EXEC SQL
+000874         UPDATE ESTUDANTE
+000875            SET ESTUDANTE-ENDERECO = :WS-ESTUDANTE-ENDERECO
+000876         WHERE ESTUDANTE-ID = :WS-ESTUDANTE-ID
+000877     END-EXEC.
+000878 2100-EXIT.
+000879     EXIT.
+000880
+000881 2200-ATUALIZAR-NOME-E-ENDERECO.
+000882     EXEC SQL
+000883         UPDATE ESTUDANTE
+000884            SET ESTUDANTE-NOME = :WS-ESTUDANTE-NOME,
+000885                ESTUDANTE-ENDERECO = :WS-ESTUDANTE-ENDERECO
+000886         WHERE ESTUDANTE-ID = :WS-ESTUDANTE-ID
+000887     END-EXEC.
+000888 2200-EXIT.
+000889     EXIT.
+000880
+000885 COPY ESTVALPR.
+000886 COPY ESTAUDPR.
+000888 COPY ESTCONPR.
+000887 COPY ESTERRPR.
+000888
+000890 8000-TRATAR-SQLCODE.
+000900*    TRADUZ O SQLCODE/SQLCA RETORNADO PELO UPDATE EM UMA
+000910*    MENSAGEM ESPECIFICA, EM VEZ DO GENERICO 'ERRO' ANTERIOR, DE
+000920*    MODO QUE O LOG DO JOB INDIQUE SE O CASO PRECISA SER
+000930*    REEXECUTADO, ESCALADO OU APENAS REGISTRADO.
+000940     SET WS-AUD-FALHA TO TRUE
+000940     EVALUATE SQLCODE
+000950         WHEN 0
+000960             IF WS-ROWS-AFFECTED = 0
+000970                 MOVE 'NENHUM ESTUDANTE COM ESSE ID - 0 LINHAS'
+000980                   TO WS-MENSAGEM-ERRO
+000985                 EXEC SQL
+000986                     ROLLBACK
+000987                 END-EXEC
+000990             ELSE
+001000                 MOVE 'REGISTRO ATUALIZADO COM SUCESSO'
+001010                   TO WS-MENSAGEM-ERRO
+001011                 SET WS-AUD-SUCESSO TO TRUE
+001015                 EXEC SQL
+001016                     COMMIT
+001017                 END-EXEC
+001020             END-IF
+001030         WHEN 100
+001040             MOVE 'NENHUM ESTUDANTE ENCONTRADO PARA O ID'
+001050               TO WS-MENSAGEM-ERRO
+001055             EXEC SQL
+001056                 ROLLBACK
+001057             END-EXEC
+001060         WHEN -305
+001070             MOVE 'VALOR NULO RETORNADO SEM INDICATOR VARIABLE'
+001080               TO WS-MENSAGEM-ERRO
+001085             EXEC SQL
+001086                 ROLLBACK
+001087             END-EXEC
+001090         WHEN -803
+001100             MOVE 'CHAVE DUPLICADA - VIOLACAO DE UNICIDADE'
+001110               TO WS-MENSAGEM-ERRO
+001115             EXEC SQL
+001116                 ROLLBACK
+001117             END-EXEC
+001120         WHEN -811
+001130             MOVE 'SELECT/UPDATE RETORNOU MAIS DE UMA LINHA'
+001140               TO WS-MENSAGEM-ERRO
+001145             EXEC SQL
+001146                 ROLLBACK
+001147             END-EXEC
+001150         WHEN -911
+001160             MOVE 'DEADLOCK OU TIMEOUT - ROLLBACK EFETUADO'
+001170               TO WS-MENSAGEM-ERRO
+001175             EXEC SQL
+001176                 ROLLBACK
+001177             END-EXEC
+001180         WHEN -913
+001190             MOVE 'RECURSO INDISPONIVEL - REEXECUTAR O JOB'
+001200               TO WS-MENSAGEM-ERRO
+001205             EXEC SQL
+001206                 ROLLBACK
+001207             END-EXEC
+001210         WHEN OTHER
+001220             MOVE 'ERRO DE DB2 NAO MAPEADO - VER SQLCA'
+001230               TO WS-MENSAGEM-ERRO
+001235             EXEC SQL
+001236                 ROLLBACK
+001237             END-EXEC
+001240     END-EVALUATE
+001241
+001242     PERFORM 8650-GRAVAR-AUDITORIA THRU 8650-EXIT
+001250
+001260     DISPLAY 'UP-SQL: SQLCODE=' SQLCODE
+001270             ' SQLSTATE=' SQLSTATE
+001280             ' LINHAS=' WS-ROWS-AFFECTED
+001290             ' ' WS-MENSAGEM-ERRO.
+001300 8000-EXIT.
+001310     EXIT.
 
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-EXEC SQL
-INCLUDE SQLCA
-END-EXEC.
-EXEC SQL
-INCLUDE ESTUDANTE
-END EXEC.
-EXEC SQL BEGIN DECLARE SECTION
-END EXEC.
-    01 WS-ESTUDANTE-REC.
-        05 WS-ESTUDANTE-ID PIC 9(4)
-        05 WS-ESTUDANTE-NOME PIC X(25)
-        05 WS-ESTUDANTE-ENDERECO X(50)
-EXEC SQL END DECLASE SECTION
-END EXEC.
-
-PROCEDURE DIVISION.
-MOVE 'Belo Horizonte' TO WS-ESTUDANTE-ENDERECO.
-EXEC SQL
-    UPDATE ESTUDANTE SET ESTUDANTE-ENDERECO=:WS-ESTUDANTE-ENDERECO
-    WHERE ESTUDANTE-ID = 1--3
-END-EXEC.
-IF SQLCODE = 0
-    DISPLAY 'Registro atualizado com sucesso'
-ELSE DISPLAY 'Erro'
-END-IF.
-STOP RUN.
\ No newline at end of file
+001320 8900-ENCERRAR-ARQUIVOS.
+001330     CLOSE ARQ-AUDITORIA.
+001340 8900-EXIT.
+001350     EXIT.
