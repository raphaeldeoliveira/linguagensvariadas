@@ -1,14 +1,32 @@
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-EXEC SQL 
-INCLUDE NOME-TABELA 
-END-EXEC.
-
-EXEC SQL BEGIN DECLARE SECTION
-END-EXEC.
-01 ESTUDANTES-REC.
-     05 ESTUDANTE-ID PIC 9(4).
-     05 ESTUDANTE-NOME PIC X(25).
-     05 ESTUDANTE-ENDERECO X(50).
-EXEC SQL END DECLARE SECTION
-END-EXEC.
\ No newline at end of file
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. VARHOST-SQL.
+000030 AUTHOR. EQUIPE-CADASTRO-ACADEMICO.
+000040 INSTALLATION. CENTRO-DE-PROCESSAMENTO-DE-DADOS.
+000050 DATE-WRITTEN. 2024-02-10.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------
+000080* HISTORICO DE ALTERACOES
+000090*----------------------------------------------------------------
+000100* 2024-02-10 RCM  VERSAO INICIAL - HOST VARIABLES DE EXEMPLO PARA
+000110*                 ACESSO A ESTUDANTE VIA SQL EMBUTIDO
+000120*                 (ESTUDANTES-REC), SEM PROCEDURE DIVISION.
+000130* 2026-08-09 RCM  ESTUDANTES-REC PASSA A VIR DO COPY ESTHOSTV PARA
+000140*                 QUE O LAYOUT SEJA COMPARTILHADO COM XRF-SQL (VER
+000150*                 COPYBOOKS/ESTHOSTV.CPY), EM VEZ DE SER DECLARADO
+000160*                 AQUI. TAMBEM TRAZIDO PARA O FORMATO FIXO E COM
+000170*                 CABECALHO PADRAO DO RESTO DA SUITE.
+000180*----------------------------------------------------------------
+000190
+000200 ENVIRONMENT DIVISION.
+000210
+000220 DATA DIVISION.
+000230 WORKING-STORAGE SECTION.
+000240 EXEC SQL
+000250     INCLUDE NOME-TABELA
+000260 END-EXEC.
+000270
+000280 EXEC SQL BEGIN DECLARE SECTION
+000290 END-EXEC.
+000300 COPY ESTHOSTV.
+000310 EXEC SQL END DECLARE SECTION
+000320 END-EXEC.
