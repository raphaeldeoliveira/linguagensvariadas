@@ -0,0 +1,203 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. INS-SQL.
+000030 AUTHOR. EQUIPE-CADASTRO-ACADEMICO.
+000040 INSTALLATION. CENTRO-DE-PROCESSAMENTO-DE-DADOS.
+000050 DATE-WRITTEN. 2026-08-09.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------
+000080* HISTORICO DE ALTERACOES
+000090*----------------------------------------------------------------
+000100* 2026-08-09 RCM  VERSAO INICIAL. RECEBE ESTUDANTE-ID,
+000110*                 ESTUDANTE-NOME E ESTUDANTE-ENDERECO VIA SYSIN
+000120*                 E EXECUTA O INSERT EM ESTUDANTE, COMPLETANDO O
+000130*                 CONJUNTO SELECT/UPDATE/DELETE/INSERT PARA O
+000140*                 CADASTRO DE ESTUDANTES.
+000145* 2026-08-09 RCM  PASSA A CHAMAR A VALIDACAO COMPARTILHADA
+000146*                 (COPY ESTVALWS/ESTVALPR) ANTES DO INSERT, COM
+000147*                 A CONFERENCIA DE CHAVE DUPLICADA LIGADA, PARA
+000148*                 REJEITAR NOME/ENDERECO EM BRANCO E ID JA
+000149*                 CADASTRADO ANTES DE TOCAR O BANCO.
+000149* 2026-08-09 RCM  ADICIONADA A CLAUSULA EXEC SQL WHENEVER
+000149*                 (SQLERROR/SQLWARNING), COM O PARAGRAFO COMUM
+000149*                 COPY ESTERRPR, PARA QUE ERROS NAO PREVISTOS
+000149*                 NUNCA PASSEM DESPERCEBIDOS.
+000151* 2026-08-09 RCM  ANTES DE INCLUIR, GRAVA UM REGISTRO EM
+000152*                 ARQ-AUDITORIA (NAO HA IMAGEM ANTERIOR, POIS O
+000153*                 ID AINDA NAO EXISTE) COM DATA/HORA E CODIGO DE
+000154*                 OPERACAO (COPY ESTAUDWS/ESTAUDPR).
+000159* 2026-08-09 RCM  O INSERT PASSA A GRAVAR TAMBEM
+000160*                 ESTUDANTE-STATUS, SEMPRE COMO 'A' (ATIVO), JA
+000161*                 QUE O NOVO CAMPO (SUPORTE A DESLIGAMENTO VIA
+000162*                 WITHDRAW-SQL) FOI ADICIONADO AO COPY ESTUDANTE.
+000163* 2026-08-09 RCM  ADICIONADO EXEC SQL CONNECT EXPLICITO NO INICIO
+000164*                 DE 1000-INITIALIZE (COPY ESTCONWS/ESTCONPR),
+000165*                 PARA QUE O SUBSISTEMA DB2 DE DESTINO (TESTE OU
+000166*                 PRODUCAO) SEJA ESCOLHIDO PELA VARIAVEL DE
+000167*                 AMBIENTE DB2SSID (OU PELO OPERADOR, VIA SYSIN,
+000168*                 QUANDO ELA NAO ESTIVER DEFINIDA).
+000169* 2026-08-09 RCM  ADICIONADO EXEC SQL COMMIT NO RAMO DE SUCESSO E
+000169*                 EXEC SQL ROLLBACK EM TODO RAMO DE ERRO DE
+000169*                 8000-TRATAR-SQLCODE, NOS MESMOS MOLDES DE
+000169*                 UP-SQL/DEL-SQL/WD-SQL, EM VEZ DE DEPENDER DO
+000169*                 COMPORTAMENTO PADRAO DO SUBSISTEMA DB2 NO STOP
+000169*                 RUN.
+000171* 2026-08-09 RCM  A GRAVACAO DO REGISTRO DE AUDITORIA FOI ADIADA
+000172*                 PARA DEPOIS DE CONHECIDO O RESULTADO DO INSERT
+000173*                 (8650-GRAVAR-AUDITORIA, CHAMADO NO FINAL DE
+000173*                 8000-TRATAR-SQLCODE), COM WS-AUD-SW-RESULTADO
+000173*                 REFLETINDO SUCESSO OU FALHA (COPY ESTAUDWS/
+000173*                 ESTAUDPR), EM VEZ DE GRAVAR LOGO APOS 8600-
+000173*                 REGISTRAR-AUDITORIA, ANTES DO INSERT.
+000155*----------------------------------------------------------------
+000156
+000157 ENVIRONMENT DIVISION.
+000158 INPUT-OUTPUT SECTION.
+000159 FILE-CONTROL.
+000161 COPY ESTAUDSL.
+000162
+000170 DATA DIVISION.
+000171 FILE SECTION.
+000172 COPY ESTAUDFD.
+000173
+000180 WORKING-STORAGE SECTION.
+000190 EXEC SQL
+000200     INCLUDE SQLCA
+000210 END-EXEC.
+000220 EXEC SQL
+000230     INCLUDE ESTUDANTE
+000240 END-EXEC.
+000250
+000260 EXEC SQL BEGIN DECLARE SECTION
+000270 END-EXEC.
+000280 01  WS-ESTUDANTE-REC.
+000290     05  WS-ESTUDANTE-ID           PIC 9(04).
+000300     05  WS-ESTUDANTE-NOME         PIC X(25).
+000310     05  WS-ESTUDANTE-ENDERECO     PIC X(50).
+000315     05  WS-ESTUDANTE-STATUS       PIC X(01).
+000320 EXEC SQL END DECLARE SECTION
+000330 END-EXEC.
+000340
+000350 01  WS-MENSAGEM-ERRO              PIC X(60).
+000360
+000370 COPY ESTVALWS.
+000375 COPY ESTAUDWS.
+000376 COPY ESTCONWS.
+000380
+000410 PROCEDURE DIVISION.
+000420 0000-MAINLINE.
+000430     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+000440     PERFORM 2000-INCLUIR-ESTUDANTE THRU 2000-EXIT
+000445     PERFORM 8900-ENCERRAR-ARQUIVOS THRU 8900-EXIT
+000450     STOP RUN.
+000460
+000470 1000-INITIALIZE.
+000471     PERFORM 2500-CONECTAR-SUBSISTEMA THRU 2500-EXIT
+000472     EXEC SQL
+000473         WHENEVER SQLERROR PERFORM 9000-ERRO-INESPERADO
+000474     END-EXEC
+000475     EXEC SQL
+000476         WHENEVER SQLWARNING PERFORM 9010-AVISO-INESPERADO
+000477     END-EXEC
+000480*    RECEBE OS DADOS DO NOVO ESTUDANTE VIA SYSIN. NAO HA HOJE
+000490*    OUTRO PROGRAMA DA SUITE QUE POPULE UM ESTUDANTE NOVO.
+000500     DISPLAY 'INS-SQL - INFORME O ESTUDANTE-ID.......: '
+000510     ACCEPT WS-ESTUDANTE-ID FROM SYSIN
+000520     DISPLAY 'INS-SQL - INFORME O ESTUDANTE-NOME.....: '
+000530     ACCEPT WS-ESTUDANTE-NOME FROM SYSIN
+000540     DISPLAY 'INS-SQL - INFORME O ESTUDANTE-ENDERECO.: '
+000550     ACCEPT WS-ESTUDANTE-ENDERECO FROM SYSIN
+000555     SET WS-VALIDAR-DUPLICIDADE TO TRUE
+000556     OPEN EXTEND ARQ-AUDITORIA.
+000560 1000-EXIT.
+000570     EXIT.
+000580
+000590 2000-INCLUIR-ESTUDANTE.
+000600     PERFORM 8500-VALIDAR-ESTUDANTE THRU 8500-EXIT
+000605
+000610     IF WS-DADOS-INVALIDOS
+000615         DISPLAY 'INS-SQL: INSERT NAO EXECUTADO - DADOS INVALIDOS'
+000620         GO TO 2000-EXIT
+000625     END-IF
+000630
+000631     SET WS-AUD-OP-INCLUSAO TO TRUE
+000632     PERFORM 8600-REGISTRAR-AUDITORIA THRU 8600-EXIT
+000633
+000634     MOVE 'A' TO WS-ESTUDANTE-STATUS
+000635     EXEC SQL
+000636         WHENEVER SQLERROR CONTINUE
+000637     END-EXEC
+000640     EXEC SQL
+000650         INSERT INTO ESTUDANTE
+000660             (ESTUDANTE-ID, ESTUDANTE-NOME, ESTUDANTE-ENDERECO,
+000665              ESTUDANTE-STATUS)
+000670         VALUES
+000680             (:WS-ESTUDANTE-ID, :WS-ESTUDANTE-NOME,
+000690              :WS-ESTUDANTE-ENDERECO, :WS-ESTUDANTE-STATUS)
+000700     END-EXEC
+000705     EXEC SQL
+000706         WHENEVER SQLERROR PERFORM 9000-ERRO-INESPERADO
+000707     END-EXEC
+000710
+000720     PERFORM 8000-TRATAR-SQLCODE THRU 8000-EXIT.
+000730 2000-EXIT.
+000740     EXIT.
+000750
+000760 COPY ESTVALPR.
+000762 COPY ESTAUDPR.
+000763 COPY ESTCONPR.
+000765 COPY ESTERRPR.
+000770
+000780 8000-TRATAR-SQLCODE.
+000730     SET WS-AUD-FALHA TO TRUE
+000725     EVALUATE SQLCODE
+000740         WHEN 0
+000750             MOVE 'ESTUDANTE INCLUIDO COM SUCESSO'
+000760               TO WS-MENSAGEM-ERRO
+000761             SET WS-AUD-SUCESSO TO TRUE
+000762             EXEC SQL
+000763                 COMMIT
+000763             END-EXEC
+000770         WHEN -803
+000780             MOVE 'ESTUDANTE-ID JA CADASTRADO - CHAVE DUPLICADA'
+000790               TO WS-MENSAGEM-ERRO
+000791             EXEC SQL
+000792                 ROLLBACK
+000793             END-EXEC
+000800         WHEN -407
+000810             MOVE 'CAMPO OBRIGATORIO NULO NAO PERMITIDO'
+000820               TO WS-MENSAGEM-ERRO
+000821             EXEC SQL
+000822                 ROLLBACK
+000823             END-EXEC
+000830         WHEN -911
+000840             MOVE 'DEADLOCK OU TIMEOUT - ROLLBACK EFETUADO'
+000850               TO WS-MENSAGEM-ERRO
+000851             EXEC SQL
+000852                 ROLLBACK
+000853             END-EXEC
+000860         WHEN -913
+000870             MOVE 'RECURSO INDISPONIVEL - REEXECUTAR O JOB'
+000880               TO WS-MENSAGEM-ERRO
+000881             EXEC SQL
+000882                 ROLLBACK
+000883             END-EXEC
+000890         WHEN OTHER
+000900             MOVE 'ERRO DE DB2 NAO MAPEADO - VER SQLCA'
+000910               TO WS-MENSAGEM-ERRO
+000911             EXEC SQL
+000912                 ROLLBACK
+000913             END-EXEC
+000920     END-EVALUATE
+000925
+000926     PERFORM 8650-GRAVAR-AUDITORIA THRU 8650-EXIT
+000930
+000940     DISPLAY 'INS-SQL: SQLCODE=' SQLCODE
+000950             ' SQLSTATE=' SQLSTATE
+000960             ' ' WS-MENSAGEM-ERRO.
+000970 8000-EXIT.
+000980     EXIT.
+
+000985 8900-ENCERRAR-ARQUIVOS.
+000990     CLOSE ARQ-AUDITORIA.
+000995 8900-EXIT.
+000999     EXIT.
