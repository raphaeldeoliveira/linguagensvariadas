@@ -1,31 +1,417 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. EXE-SELECT-SQL.
-
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-EXEC SQL
-    INCLUDE SQLCA
-END-EXEC.
-EXEC SQL
-    INCLUDE ESTUDANTE
-END-EXEC.
-EXEC SQL BEGIN DECLARE SECTION
-END-EXEC.
-    01 WS-ESTUDANTE-REG.
-        05 WS-ESTUDANTE-ID PIC 9(4).
-        05 WS-ESTUDANTE-NOME PIC X(25).
-        05 WS-ESTUDANTE-ENDERECO X(50).
-EXEC SQL END DECLARE SECTION
-END EXEC.
-PROCEDURE DIVISION.
-EXEC SQL
-    SELECT ESTUDANTE-ID, ESTUDANTE-NOME, ESTUDANTE-ENDERECO
-    INTO :WS-ESTUDANTE-ID, :WS-ESTUDANTE-NOME, :WS-ESTUDANTE-ENDERECO FROM ESTUDANTE
-    WHERE ESTUDANTE-ID=1004
-END-EXEC.
-
-IF SQLCODE = 0
-    DISPLAY WS-ESTUDANTE-REG
-ELSE DISPLAY 'ERRO'
-END-IF.
-STOP RUN.
\ No newline at end of file
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. EXE-SELECT-SQL.
+000030 AUTHOR. EQUIPE-CADASTRO-ACADEMICO.
+000040 INSTALLATION. CENTRO-DE-PROCESSAMENTO-DE-DADOS.
+000050 DATE-WRITTEN. 2024-02-10.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------
+000080* HISTORICO DE ALTERACOES
+000090*----------------------------------------------------------------
+000100* 2024-02-10 RCM  VERSAO INICIAL - LOOKUP FIXO DO ESTUDANTE 1004.
+000110* 2026-08-09 RCM  ID DO ESTUDANTE PASSA A SER RECEBIDO EM TEMPO
+000120*                 DE EXECUCAO (SYSIN) EM VEZ DE ESTAR GRAVADO NO
+000130*                 FONTE, PERMITINDO REAPROVEITAR O MESMO LOAD
+000140*                 MODULE PARA QUALQUER ESTUDANTE.
+000150* 2026-08-09 RCM  SUBSTITUIDO O SELECT DE UMA LINHA POR UM
+000160*                 CURSOR QUE PERCORRE UMA FAIXA DE ESTUDANTE-ID
+000170*                 E GRAVA UM RELATORIO DE TURMA (ARQ-ROSTER) EM
+000180*                 VEZ DE UM UNICO DISPLAY.
+000185* 2026-08-09 RCM  ADICIONADA A CLAUSULA EXEC SQL WHENEVER
+000186*                 (SQLERROR/SQLWARNING), COM O PARAGRAFO COMUM
+000187*                 COPY ESTERRPR, PARA QUE ERROS NAO PREVISTOS
+000188*                 (POR EXEMPLO PERDA DE CONEXAO) NUNCA PASSEM
+000189*                 DESPERCEBIDOS.
+000191* 2026-08-09 RCM  ADICIONADO EXEC SQL CONNECT EXPLICITO NO INICIO
+000192*                 DE 1000-INITIALIZE (COPY ESTCONWS/ESTCONPR),
+000193*                 PARA QUE O SUBSISTEMA DB2 DE DESTINO (TESTE OU
+000194*                 PRODUCAO) SEJA ESCOLHIDO PELA VARIAVEL DE
+000195*                 AMBIENTE DB2SSID (OU PELO OPERADOR, VIA SYSIN,
+000196*                 QUANDO ELA NAO ESTIVER DEFINIDA) EM VEZ DE
+000197*                 DEPENDER DO PLANO PADRAO DO AMBIENTE DE RUN.
+000198* 2026-08-09 RCM  O RELATORIO DE TURMA PASSA A TER CABECALHO
+000199*                 (TITULO, DATA DA EXECUCAO, NUMERO DE PAGINA),
+000199*                 REPETIDO A CADA WS-LINHAS-POR-PAGINA LINHAS, E
+000199*                 RODAPE COM O TOTAL DE ESTUDANTES LISTADOS, NOS
+000199*                 MOLDES DE UM RELATORIO DE LOTE CONVENCIONAL.
+000201* 2026-08-09 RCM  ADICIONADO UM SEGUNDO MODO DE CONSULTA (WS-
+000202*                 PARM-MODO = '2'), QUE ACEITA UM TEXTO PARCIAL
+000203*                 DE ESTUDANTE-NOME E PROCURA COM WHERE
+000204*                 ESTUDANTE-NOME LIKE :WS-SEARCH-PATTERN, EXIBINDO
+000205*                 NA TELA O ESTUDANTE-ID E O ESTUDANTE-ENDERECO DE
+000206*                 CADA OCORRENCIA -- UTIL PARA A RECEPCAO ACHAR O
+000207*                 ID DE UM ESTUDANTE SEM CONHECE-LO DE ANTEMAO.
+000208*                 O MODO ORIGINAL (FAIXA DE ESTUDANTE-ID, COM
+000209*                 RELATORIO DE TURMA) CONTINUA SENDO O PADRAO.
+000210* 2026-08-09 RCM  ARQ-ROSTER PASSA DE ORGANIZATION LINE SEQUENTIAL
+000211*                 PARA SEQUENTIAL: O ARQUIVO E UM DATASET QSAM
+000212*                 FISICO DE BLOCO FIXO (DCB RECFM=FB/LRECL=133 NA
+000213*                 JCL), NAO UM ARQUIVO TEXTO COM QUEBRA DE LINHA.
+000214* 2026-08-09 RCM  ADICIONADAS TRES CORRECOES NO MODO DE BUSCA POR
+000215*                 NOME: (1) WS-SEARCH-PATTERN GANHA VALUE SPACES,
+000216*                 EVITANDO LIXO DE MEMORIA NOS BYTES QUE O STRING
+000217*                 NAO PREENCHE; (2) O TEXTO DE BUSCA DEIXA DE SER
+000218*                 DELIMITED BY SPACE (QUE CORTAVA WS-PARM-NOME-
+000219*                 BUSCA NO PRIMEIRO ESPACO) E PASSA A USAR
+000220*                 REFERENCE MODIFICATION PELO TAMANHO REAL
+000221*                 (1900-CALCULAR-TAMANHO-NOME), PRESERVANDO NOMES
+000222*                 COM MAIS DE UMA PALAVRA; (3) O FILLER FINAL DE
+000223*                 WS-LINHA-CABECALHO-1 E CORRIGIDO DE X(43) PARA
+000224*                 X(48), JA QUE A SOMA DOS CAMPOS ESTAVA EM 128
+000225*                 BYTES EM VEZ DE 133.
+000190*----------------------------------------------------------------
+000200
+000210 ENVIRONMENT DIVISION.
+000220 INPUT-OUTPUT SECTION.
+000230 FILE-CONTROL.
+000240     SELECT ARQ-ROSTER ASSIGN TO ROSTER
+000250            ORGANIZATION IS SEQUENTIAL.
+000260
+000270 DATA DIVISION.
+000280 FILE SECTION.
+000290 FD  ARQ-ROSTER
+000300     RECORDING MODE IS F.
+000310 01  REL-REGISTRO                 PIC X(133).
+000320
+000330 WORKING-STORAGE SECTION.
+000340 EXEC SQL
+000350     INCLUDE SQLCA
+000360 END-EXEC.
+000370 EXEC SQL
+000380     INCLUDE ESTUDANTE
+000390 END-EXEC.
+000400
+000410 EXEC SQL BEGIN DECLARE SECTION
+000420 END-EXEC.
+000430 01  WS-ESTUDANTE-REG.
+000440     05  WS-ESTUDANTE-ID           PIC 9(04).
+000450     05  WS-ESTUDANTE-NOME         PIC X(25).
+000460     05  WS-ESTUDANTE-ENDERECO     PIC X(50).
+000470 01  WS-ID-INICIAL                 PIC 9(04).
+000480 01  WS-ID-FINAL                   PIC 9(04).
+000481 01  WS-SEARCH-PATTERN             PIC X(27) VALUE SPACES.
+000490 EXEC SQL END DECLARE SECTION
+000500 END-EXEC.
+000510
+000520 01  WS-LINHA-ROSTER.
+000530     05  FILLER                    PIC X(01) VALUE SPACE.
+000540     05  RL-ESTUDANTE-ID           PIC 9(04).
+000550     05  FILLER                    PIC X(02) VALUE SPACES.
+000560     05  RL-ESTUDANTE-NOME         PIC X(25).
+000570     05  FILLER                    PIC X(02) VALUE SPACES.
+000580     05  RL-ESTUDANTE-ENDERECO     PIC X(50).
+000590     05  FILLER                    PIC X(49) VALUE SPACES.
+000600
+000601 01  WS-LINHA-CABECALHO-1.
+000602     05  FILLER                    PIC X(01) VALUE '1'.
+000603     05  FILLER                    PIC X(32) VALUE
+000604         'RELATORIO DE TURMA - ESTUDANTES'.
+000605     05  FILLER                    PIC X(08) VALUE SPACES.
+000606     05  FILLER                    PIC X(17) VALUE
+000607         'DATA DA EXECUCAO'.
+000608     05  FILLER                    PIC X(01) VALUE SPACE.
+000609     05  CAB-DATA-EXECUCAO         PIC X(10).
+000609     05  FILLER                    PIC X(06) VALUE SPACES.
+000611     05  FILLER                    PIC X(07) VALUE 'PAGINA '.
+000612     05  CAB-PAGINA                PIC ZZ9.
+000613     05  FILLER                    PIC X(48) VALUE SPACES.
+000614
+000615 01  WS-LINHA-CABECALHO-2.
+000616     05  FILLER                    PIC X(01) VALUE SPACE.
+000617     05  FILLER                    PIC X(04) VALUE 'ID'.
+000618     05  FILLER                    PIC X(03) VALUE SPACES.
+000619     05  FILLER                    PIC X(25) VALUE 'NOME'.
+000620     05  FILLER                    PIC X(02) VALUE SPACES.
+000621     05  FILLER                    PIC X(50) VALUE 'ENDERECO'.
+000622     05  FILLER                    PIC X(48) VALUE SPACES.
+000623
+000624 01  WS-LINHA-RODAPE.
+000625     05  FILLER                    PIC X(01) VALUE SPACE.
+000626     05  FILLER                    PIC X(30) VALUE
+000627         'TOTAL DE ESTUDANTES LISTADOS: '.
+000628     05  ROD-TOTAL                 PIC ZZZZ9.
+000629     05  FILLER                    PIC X(97) VALUE SPACES.
+000630
+000610 01  WS-SWITCHES.
+000620     05  WS-SW-FIM-CURSOR          PIC X(01) VALUE 'N'.
+000630         88  WS-FIM-CURSOR                 VALUE 'S'.
+000640
+000650 01  WS-PARM-AREA.
+000660     05  WS-PARM-ID-INICIAL        PIC 9(04) VALUE ZEROS.
+000670     05  WS-PARM-ID-FINAL          PIC 9(04) VALUE 9999.
+000671     05  WS-PARM-MODO              PIC X(01) VALUE '1'.
+000672         88  WS-MODO-FAIXA-ID              VALUE '1'.
+000673         88  WS-MODO-BUSCA-NOME            VALUE '2'.
+000674     05  WS-PARM-NOME-BUSCA        PIC X(23) VALUE SPACES.
+000680
+000690 01  WS-CONTADORES.
+000700     05  WS-QTDE-LIDOS             PIC 9(05) COMP-3 VALUE ZERO.
+000701     05  WS-LEN-NOME-BUSCA         PIC 9(02) COMP-3 VALUE ZERO.
+000702 01  WS-DATA-EXECUCAO.
+000703     05  WS-DATA-ANO               PIC 9(04).
+000704     05  WS-DATA-MES               PIC 9(02).
+000705     05  WS-DATA-DIA               PIC 9(02).
+000706
+000707 01  WS-CONTROLE-RELATORIO.
+000708     05  WS-PAGINA-ATUAL           PIC 9(03) COMP-3 VALUE ZERO.
+000709     05  WS-LINHAS-NA-PAGINA       PIC 9(03) COMP-3 VALUE ZERO.
+000710     05  WS-LINHAS-POR-PAGINA      PIC 9(03) VALUE 60.
+000711
+000711 COPY ESTCONWS.
+000712
+000720 PROCEDURE DIVISION.
+000730 0000-MAINLINE.
+000740     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+000745     IF WS-MODO-BUSCA-NOME
+000746         PERFORM 3000-PROCESSAR-BUSCA-NOME THRU 3000-EXIT
+000747     ELSE
+000748         PERFORM 2000-PROCESSAR-CURSOR THRU 2000-EXIT
+000749     END-IF
+000760     PERFORM 9999-ENCERRAR THRU 9999-EXIT
+000770     STOP RUN.
+000780
+000790 1000-INITIALIZE.
+000789     PERFORM 2500-CONECTAR-SUBSISTEMA THRU 2500-EXIT
+000791*    A CLAUSULA WHENEVER VALE A PARTIR DAQUI PARA TODOS OS
+000792*    COMANDOS SQL SEGUINTES, SALVO ONDE FOR SUSPENSA (CONTINUE)
+000793*    EM TORNO DE UM COMANDO COM TRATAMENTO ESPECIFICO PROPRIO.
+000794     EXEC SQL
+000795         WHENEVER SQLERROR PERFORM 9000-ERRO-INESPERADO
+000796     END-EXEC
+000797     EXEC SQL
+000798         WHENEVER SQLWARNING PERFORM 9010-AVISO-INESPERADO
+000799     END-EXEC
+000800*    O OPERADOR ESCOLHE O MODO DE CONSULTA: FAIXA DE ESTUDANTE-ID
+000810*    (RELATORIO DE TURMA EM ARQ-ROSTER) OU BUSCA POR NOME PARCIAL
+000820*    (LISTAGEM NA TELA).
+000821     DISPLAY 'EXE-SELECT-SQL - MODO DE CONSULTA:'
+000822     DISPLAY '  1 = FAIXA DE ESTUDANTE-ID (RELATORIO DE TURMA)'
+000823     DISPLAY '  2 = BUSCA POR NOME PARCIAL (LISTAGEM NA TELA)'
+000824     DISPLAY 'INFORME O MODO (1 OU 2, BRANCO=1): '
+000825     ACCEPT WS-PARM-MODO FROM SYSIN
+000826
+000827     IF WS-MODO-BUSCA-NOME
+000828         DISPLAY 'EXE-SELECT-SQL - TEXTO A PROCURAR NO NOME: '
+000829         ACCEPT WS-PARM-NOME-BUSCA FROM SYSIN
+000829*        WS-LEN-NOME-BUSCA E O TAMANHO DO TEXTO INFORMADO SEM OS
+000829*        BRANCOS A DIREITA (MAS PRESERVANDO ESPACOS INTERNOS, JA
+000829*        QUE NOMES DE ESTUDANTE TEM MAIS DE UMA PALAVRA).
+000829         PERFORM 1900-CALCULAR-TAMANHO-NOME THRU 1900-EXIT
+000829         MOVE SPACES TO WS-SEARCH-PATTERN
+000830         IF WS-LEN-NOME-BUSCA > ZERO
+000831             STRING '%' DELIMITED BY SIZE
+000832                    WS-PARM-NOME-BUSCA(1:WS-LEN-NOME-BUSCA)
+000833                        DELIMITED BY SIZE
+000833                    '%' DELIMITED BY SIZE
+000833               INTO WS-SEARCH-PATTERN
+000833         ELSE
+000833             MOVE '%%' TO WS-SEARCH-PATTERN
+000833         END-IF
+000834     ELSE
+000835*        RECEBE A FAIXA DE ESTUDANTE-ID A LISTAR VIA SYSIN. PARA
+000836*        UM UNICO ESTUDANTE, O OPERADOR INFORMA O MESMO VALOR NAS
+000837*        DUAS PERGUNTAS.
+000838         DISPLAY 'EXE-SELECT-SQL - ESTUDANTE-ID INICIAL: '
+000840         ACCEPT WS-PARM-ID-INICIAL FROM SYSIN
+000850         DISPLAY 'EXE-SELECT-SQL - ESTUDANTE-ID FINAL..: '
+000860         ACCEPT WS-PARM-ID-FINAL FROM SYSIN
+000870         MOVE WS-PARM-ID-INICIAL TO WS-ID-INICIAL
+000880         MOVE WS-PARM-ID-FINAL TO WS-ID-FINAL
+000890         OPEN OUTPUT ARQ-ROSTER
+000891         ACCEPT WS-DATA-EXECUCAO FROM DATE YYYYMMDD
+000892         PERFORM 2050-IMPRIMIR-CABECALHO THRU 2050-EXIT
+000893     END-IF.
+000900 1000-EXIT.
+000910     EXIT.
+000920
+000921 1900-CALCULAR-TAMANHO-NOME.
+000922*    ACHA A ULTIMA POSICAO NAO-BRANCO DE WS-PARM-NOME-BUSCA,
+000923*    VARRENDO DE TRAS PARA FRENTE, PARA NAO CORTAR NOMES COM
+000924*    MAIS DE UMA PALAVRA NO MEIO DO PRIMEIRO ESPACO.
+000925     MOVE 23 TO WS-LEN-NOME-BUSCA
+000926     PERFORM 1950-TESTAR-POSICAO-NOME THRU 1950-EXIT
+000927         VARYING WS-LEN-NOME-BUSCA FROM 23 BY -1
+000928         UNTIL WS-LEN-NOME-BUSCA = ZERO
+000929         OR WS-PARM-NOME-BUSCA(WS-LEN-NOME-BUSCA:1) NOT = SPACE.
+000930 1900-EXIT.
+000931     EXIT.
+000932
+000933 1950-TESTAR-POSICAO-NOME.
+000934     CONTINUE.
+000935 1950-EXIT.
+000936     EXIT.
+000937
+000938 2000-PROCESSAR-CURSOR.
+000940     EXEC SQL
+000950         DECLARE CUR-ROSTER CURSOR FOR
+000960         SELECT ESTUDANTE-ID, ESTUDANTE-NOME, ESTUDANTE-ENDERECO
+000970           FROM ESTUDANTE
+000980          WHERE ESTUDANTE-ID BETWEEN :WS-ID-INICIAL AND
+000990                                      :WS-ID-FINAL
+001000          ORDER BY ESTUDANTE-ID
+001010     END-EXEC
+001020
+001025     EXEC SQL
+001026         WHENEVER SQLERROR CONTINUE
+001027     END-EXEC
+001030     EXEC SQL
+001040         OPEN CUR-ROSTER
+001050     END-EXEC
+001055     EXEC SQL
+001056         WHENEVER SQLERROR PERFORM 9000-ERRO-INESPERADO
+001057     END-EXEC
+001060
+001070     IF SQLCODE NOT = 0
+001080         DISPLAY 'ERRO AO ABRIR O CURSOR - SQLCODE = ' SQLCODE
+001090         GO TO 2000-EXIT
+001100     END-IF
+001110
+001120     PERFORM 2100-FETCH-PROXIMO THRU 2100-EXIT
+001130         UNTIL WS-FIM-CURSOR
+001140
+001150     EXEC SQL
+001160         CLOSE CUR-ROSTER
+001170     END-EXEC.
+001180 2000-EXIT.
+001190     EXIT.
+001200
+001210 2100-FETCH-PROXIMO.
+001215     EXEC SQL
+001216         WHENEVER SQLERROR CONTINUE
+001217     END-EXEC
+001220     EXEC SQL
+001230         FETCH CUR-ROSTER
+001240          INTO :WS-ESTUDANTE-ID, :WS-ESTUDANTE-NOME,
+001250               :WS-ESTUDANTE-ENDERECO
+001260     END-EXEC
+001265     EXEC SQL
+001266         WHENEVER SQLERROR PERFORM 9000-ERRO-INESPERADO
+001267     END-EXEC
+001270
+001280     EVALUATE SQLCODE
+001290         WHEN 0
+001300             ADD 1 TO WS-QTDE-LIDOS
+001310             PERFORM 2200-GRAVAR-LINHA THRU 2200-EXIT
+001320         WHEN 100
+001330             SET WS-FIM-CURSOR TO TRUE
+001340         WHEN OTHER
+001350             DISPLAY 'ERRO NO FETCH - SQLCODE = ' SQLCODE
+001360             SET WS-FIM-CURSOR TO TRUE
+001370     END-EVALUATE.
+001380 2100-EXIT.
+001390     EXIT.
+001400
+001410 2200-GRAVAR-LINHA.
+001411     IF WS-LINHAS-NA-PAGINA >= WS-LINHAS-POR-PAGINA
+001412         PERFORM 2050-IMPRIMIR-CABECALHO THRU 2050-EXIT
+001413     END-IF
+001420     MOVE SPACES             TO WS-LINHA-ROSTER
+001430     MOVE WS-ESTUDANTE-ID    TO RL-ESTUDANTE-ID
+001440     MOVE WS-ESTUDANTE-NOME  TO RL-ESTUDANTE-NOME
+001450     MOVE WS-ESTUDANTE-ENDERECO TO RL-ESTUDANTE-ENDERECO
+001460     WRITE REL-REGISTRO FROM WS-LINHA-ROSTER
+001465     ADD 1 TO WS-LINHAS-NA-PAGINA.
+001470 2200-EXIT.
+001480     EXIT.
+001482
+001483 2050-IMPRIMIR-CABECALHO.
+001484     ADD 1 TO WS-PAGINA-ATUAL
+001485     MOVE ZERO TO WS-LINHAS-NA-PAGINA
+001486     STRING WS-DATA-DIA    DELIMITED BY SIZE
+001487            '/'            DELIMITED BY SIZE
+001488            WS-DATA-MES    DELIMITED BY SIZE
+001489            '/'            DELIMITED BY SIZE
+001490            WS-DATA-ANO    DELIMITED BY SIZE
+001491       INTO CAB-DATA-EXECUCAO
+001492     MOVE WS-PAGINA-ATUAL TO CAB-PAGINA
+001493     WRITE REL-REGISTRO FROM WS-LINHA-CABECALHO-1
+001494     WRITE REL-REGISTRO FROM WS-LINHA-CABECALHO-2.
+001495 2050-EXIT.
+001496     EXIT.
+001497
+001498 2060-IMPRIMIR-RODAPE.
+001499     MOVE WS-QTDE-LIDOS TO ROD-TOTAL
+001500     WRITE REL-REGISTRO FROM WS-LINHA-RODAPE.
+001501 2060-EXIT.
+001502     EXIT.
+001503
+001504 3000-PROCESSAR-BUSCA-NOME.
+001505     EXEC SQL
+001506         DECLARE CUR-BUSCA-NOME CURSOR FOR
+001507         SELECT ESTUDANTE-ID, ESTUDANTE-ENDERECO
+001508           FROM ESTUDANTE
+001509          WHERE ESTUDANTE-NOME LIKE :WS-SEARCH-PATTERN
+001510          ORDER BY ESTUDANTE-ID
+001511     END-EXEC
+001512
+001513     EXEC SQL
+001514         WHENEVER SQLERROR CONTINUE
+001515     END-EXEC
+001516     EXEC SQL
+001517         OPEN CUR-BUSCA-NOME
+001518     END-EXEC
+001519     EXEC SQL
+001520         WHENEVER SQLERROR PERFORM 9000-ERRO-INESPERADO
+001521     END-EXEC
+001522
+001523     IF SQLCODE NOT = 0
+001524         DISPLAY 'ERRO AO ABRIR O CURSOR - SQLCODE = ' SQLCODE
+001525         GO TO 3000-EXIT
+001526     END-IF
+001527
+001528     DISPLAY 'EXE-SELECT-SQL - RESULTADOS DA BUSCA POR NOME:'
+001529
+001530     PERFORM 3100-FETCH-PROXIMO-NOME THRU 3100-EXIT
+001531         UNTIL WS-FIM-CURSOR
+001532
+001533     EXEC SQL
+001534         CLOSE CUR-BUSCA-NOME
+001535     END-EXEC.
+001536 3000-EXIT.
+001537     EXIT.
+001538
+001539 3100-FETCH-PROXIMO-NOME.
+001540     EXEC SQL
+001541         WHENEVER SQLERROR CONTINUE
+001542     END-EXEC
+001543     EXEC SQL
+001544         FETCH CUR-BUSCA-NOME
+001545          INTO :WS-ESTUDANTE-ID, :WS-ESTUDANTE-ENDERECO
+001546     END-EXEC
+001547     EXEC SQL
+001548         WHENEVER SQLERROR PERFORM 9000-ERRO-INESPERADO
+001549     END-EXEC
+001550
+001551     EVALUATE SQLCODE
+001552         WHEN 0
+001553             ADD 1 TO WS-QTDE-LIDOS
+001554             PERFORM 3200-EXIBIR-RESULTADO THRU 3200-EXIT
+001555         WHEN 100
+001556             SET WS-FIM-CURSOR TO TRUE
+001557         WHEN OTHER
+001558             DISPLAY 'ERRO NO FETCH - SQLCODE = ' SQLCODE
+001559             SET WS-FIM-CURSOR TO TRUE
+001560     END-EVALUATE.
+001561 3100-EXIT.
+001562     EXIT.
+001563
+001564 3200-EXIBIR-RESULTADO.
+001565     DISPLAY 'ESTUDANTE-ID: ' WS-ESTUDANTE-ID
+001566             '  ENDERECO: ' WS-ESTUDANTE-ENDERECO.
+001567 3200-EXIT.
+001568     EXIT.
+001569
+001500 9999-ENCERRAR.
+001501     IF WS-MODO-BUSCA-NOME
+001502         DISPLAY 'EXE-SELECT-SQL - NOMES ENCONTRADOS: '
+001503                 WS-QTDE-LIDOS
+001504     ELSE
+001505         PERFORM 2060-IMPRIMIR-RODAPE THRU 2060-EXIT
+001506         CLOSE ARQ-ROSTER
+001507         DISPLAY 'EXE-SELECT-SQL - REGISTROS LISTADOS: '
+001508                 WS-QTDE-LIDOS
+001509     END-IF.
+001540 9999-EXIT.
+001550     EXIT.
+001560
+001560 COPY ESTCONPR.
+001570 COPY ESTERRPR.
