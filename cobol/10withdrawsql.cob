@@ -0,0 +1,165 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. WD-SQL.
+000030 AUTHOR. EQUIPE-CADASTRO-ACADEMICO.
+000040 INSTALLATION. CENTRO-DE-PROCESSAMENTO-DE-DADOS.
+000050 DATE-WRITTEN. 2026-08-09.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------
+000080* HISTORICO DE ALTERACOES
+000090*----------------------------------------------------------------
+000100* 2026-08-09 RCM  VERSAO INICIAL. RECEBE O ESTUDANTE-ID VIA
+000110*                 SYSIN E DESLIGA O ESTUDANTE (ESTUDANTE-STATUS
+000120*                 = 'I') EM VEZ DE EXCLUIR FISICAMENTE A LINHA,
+000130*                 PARA QUE O HISTORICO DO ESTUDANTE PERMANECA
+000140*                 CONSULTAVEL. O DELETE FISICO CONTINUA DISPONIVEL
+000150*                 EM DEL-SQL, RESTRITO AO USO EXPLICITO DE PURGA.
+000151* 2026-08-09 RCM  ADICIONADO EXEC SQL CONNECT EXPLICITO NO INICIO
+000152*                 DE 1000-INITIALIZE (COPY ESTCONWS/ESTCONPR),
+000153*                 PARA QUE O SUBSISTEMA DB2 DE DESTINO (TESTE OU
+000154*                 PRODUCAO) SEJA ESCOLHIDO PELA VARIAVEL DE
+000155*                 AMBIENTE DB2SSID (OU PELO OPERADOR, VIA SYSIN,
+000156*                 QUANDO ELA NAO ESTIVER DEFINIDA).
+000157* 2026-08-09 RCM  A GRAVACAO DO REGISTRO DE AUDITORIA FOI ADIADA
+000158*                 PARA DEPOIS DE CONHECIDO O RESULTADO DO UPDATE
+000159*                 (8650-GRAVAR-AUDITORIA, CHAMADO NO FINAL DE
+000159*                 8000-TRATAR-SQLCODE), COM WS-AUD-SW-RESULTADO
+000159*                 REFLETINDO SUCESSO OU FALHA (COPY ESTAUDWS/
+000159*                 ESTAUDPR), EM VEZ DE GRAVAR LOGO APOS 8600-
+000159*                 REGISTRAR-AUDITORIA, ANTES DO UPDATE.
+000160*----------------------------------------------------------------
+000170
+000180 ENVIRONMENT DIVISION.
+000190 INPUT-OUTPUT SECTION.
+000200 FILE-CONTROL.
+000210 COPY ESTAUDSL.
+000220
+000230 DATA DIVISION.
+000240 FILE SECTION.
+000250 COPY ESTAUDFD.
+000260
+000270 WORKING-STORAGE SECTION.
+000280 EXEC SQL
+000290     INCLUDE SQLCA
+000300 END-EXEC.
+000310 EXEC SQL
+000320     INCLUDE ESTUDANTE
+000330 END-EXEC.
+000340
+000350 EXEC SQL BEGIN DECLARE SECTION
+000360 END-EXEC.
+000370 01  WS-ESTUDANTE-REC.
+000380     05  WS-ESTUDANTE-ID           PIC 9(04).
+000390     05  WS-ESTUDANTE-NOME         PIC X(25).
+000400     05  WS-ESTUDANTE-ENDERECO     PIC X(50).
+000410     05  WS-ESTUDANTE-STATUS       PIC X(01).
+000420 EXEC SQL END DECLARE SECTION
+000430 END-EXEC.
+000440
+000450 01  WS-MENSAGEM-ERRO              PIC X(60).
+000460
+000470 01  WS-CONTADORES.
+000480     05  WS-ROWS-AFFECTED          PIC S9(09) COMP.
+000490
+000500 COPY ESTAUDWS.
+000505 COPY ESTCONWS.
+000510
+000520 PROCEDURE DIVISION.
+000530 0000-MAINLINE.
+000540     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+000550     PERFORM 2000-DESLIGAR-ESTUDANTE THRU 2000-EXIT
+000560     PERFORM 8900-ENCERRAR-ARQUIVOS THRU 8900-EXIT
+000570     STOP RUN.
+000580
+000590 1000-INITIALIZE.
+000595     PERFORM 2500-CONECTAR-SUBSISTEMA THRU 2500-EXIT
+000600     EXEC SQL
+000610         WHENEVER SQLERROR PERFORM 9000-ERRO-INESPERADO
+000620     END-EXEC
+000630     EXEC SQL
+000640         WHENEVER SQLWARNING PERFORM 9010-AVISO-INESPERADO
+000650     END-EXEC
+000660     DISPLAY 'WD-SQL - INFORME O ESTUDANTE-ID A DESLIGAR: '
+000670     ACCEPT WS-ESTUDANTE-ID FROM SYSIN
+000680     OPEN EXTEND ARQ-AUDITORIA.
+000690 1000-EXIT.
+000700     EXIT.
+000710
+000720 2000-DESLIGAR-ESTUDANTE.
+000730     SET WS-AUD-OP-EXCLUSAO TO TRUE
+000740     PERFORM 8600-REGISTRAR-AUDITORIA THRU 8600-EXIT
+000750
+000760     MOVE 'I' TO WS-ESTUDANTE-STATUS
+000770     EXEC SQL
+000780         WHENEVER SQLERROR CONTINUE
+000790     END-EXEC
+000800     EXEC SQL
+000810         UPDATE ESTUDANTE
+000820            SET ESTUDANTE-STATUS = :WS-ESTUDANTE-STATUS
+000830          WHERE ESTUDANTE-ID = :WS-ESTUDANTE-ID
+000840            AND ESTUDANTE-STATUS = 'A'
+000850     END-EXEC
+000860     EXEC SQL
+000870         WHENEVER SQLERROR PERFORM 9000-ERRO-INESPERADO
+000880     END-EXEC
+000890
+000900     MOVE SQLERRD(3) TO WS-ROWS-AFFECTED
+000910
+000920     PERFORM 8000-TRATAR-SQLCODE THRU 8000-EXIT.
+000930 2000-EXIT.
+000940     EXIT.
+000950
+000960 COPY ESTAUDPR.
+000965 COPY ESTCONPR.
+000970 COPY ESTERRPR.
+000980
+000990 8000-TRATAR-SQLCODE.
+001000     SET WS-AUD-FALHA TO TRUE
+001001     EVALUATE SQLCODE
+001010         WHEN 0
+001020             IF WS-ROWS-AFFECTED = 0
+001030                 MOVE 'NENHUM ESTUDANTE ATIVO COM ESSE ID'
+001040                   TO WS-MENSAGEM-ERRO
+001050                 EXEC SQL
+001060                     ROLLBACK
+001070                 END-EXEC
+001080             ELSE
+001090                 MOVE 'ESTUDANTE DESLIGADO COM SUCESSO'
+001100                   TO WS-MENSAGEM-ERRO
+001101                 SET WS-AUD-SUCESSO TO TRUE
+001110                 EXEC SQL
+001120                     COMMIT
+001130                 END-EXEC
+001140             END-IF
+001150         WHEN -911
+001160             MOVE 'DEADLOCK OU TIMEOUT - ROLLBACK EFETUADO'
+001170               TO WS-MENSAGEM-ERRO
+001180             EXEC SQL
+001190                 ROLLBACK
+001200             END-EXEC
+001210         WHEN -913
+001220             MOVE 'RECURSO INDISPONIVEL - REEXECUTAR O JOB'
+001230               TO WS-MENSAGEM-ERRO
+001240             EXEC SQL
+001250                 ROLLBACK
+001260             END-EXEC
+001270         WHEN OTHER
+001280             MOVE 'ERRO DE DB2 NAO MAPEADO - VER SQLCA'
+001290               TO WS-MENSAGEM-ERRO
+001300             EXEC SQL
+001310                 ROLLBACK
+001320             END-EXEC
+001330     END-EVALUATE
+001335
+001336     PERFORM 8650-GRAVAR-AUDITORIA THRU 8650-EXIT
+001340
+001350     DISPLAY 'WD-SQL: SQLCODE=' SQLCODE
+001360             ' SQLSTATE=' SQLSTATE
+001370             ' LINHAS=' WS-ROWS-AFFECTED
+001380             ' ' WS-MENSAGEM-ERRO.
+001390 8000-EXIT.
+001400     EXIT.
+001410
+001420 8900-ENCERRAR-ARQUIVOS.
+001430     CLOSE ARQ-AUDITORIA.
+001440 8900-EXIT.
+001450     EXIT.
