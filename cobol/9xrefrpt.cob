@@ -0,0 +1,181 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. XRF-SQL.
+000030 AUTHOR. EQUIPE-CADASTRO-ACADEMICO.
+000040 INSTALLATION. CENTRO-DE-PROCESSAMENTO-DE-DADOS.
+000050 DATE-WRITTEN. 2026-08-09.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------
+000080* HISTORICO DE ALTERACOES
+000090*----------------------------------------------------------------
+000100* 2026-08-09 RCM  VERSAO INICIAL. CONFERE SE OS TRES LAYOUTS QUE
+000110*                 REPRESENTAM A LINHA DE ESTUDANTE NO SISTEMA --
+000120*                 O ESTUDANTES-REC DE 2VARIAVEISHOST.COB, O
+000130*                 DCLESTUDANTE DO COPY ESTUDANTE E O NOME DE
+000140*                 TABELA DO COPY NOME-TABELA -- CONTINUAM DE
+000150*                 ACORDO ENTRE SI.
+000155* 2026-08-09 RCM  ESTUDANTES-REC PASSOU A SER TRAZIDO PELO PROPRIO
+000156*                 COPY ESTHOSTV (O MESMO USADO POR 2VARIAVEISHOST)
+000157*                 E DCLESTUDANTE PELO EXEC SQL INCLUDE ESTUDANTE,
+000158*                 EM VEZ DE CADA TAMANHO DE CAMPO SER TRANSCRITO A
+000159*                 MAO COMO CONSTANTE NESTE PROGRAMA. A CONFERENCIA
+000160*                 AGORA USA LENGTH OF DIRETO NOS CAMPOS COPIADOS,
+000161*                 DE MODO QUE UMA MUDANCA DE TAMANHO EM QUALQUER
+000162*                 DOS DOIS LAYOUTS SEJA DETECTADA NO PROXIMO RUN
+000163*                 SEM DEPENDER DE ALGUEM ATUALIZAR UMA CONSTANTE
+000164*                 AQUI. A EXCECAO E ESTUDANTE-ID: EM
+000165*                 ESTUDANTES-REC O CAMPO E PIC 9(04) DISPLAY (4
+000166*                 BYTES); EM DCLESTUDANTE E PIC S9(4) COMP (2
+000167*                 BYTES) -- MESMA PRECISAO DE 4 DIGITOS,
+000168*                 ARMAZENAMENTO FISICO DIFERENTE POR CAUSA DO
+000169*                 USAGE. UM LENGTH OF CRU NESSE CAMPO ACUSARIA
+000170*                 DIVERGENCIA MESMO SEM NENHUMA MUDANCA REAL DE
+000171*                 TAMANHO, ENTAO A CONFERENCIA DE ESTUDANTE-ID
+000172*                 CONTINUA COMPARANDO A QUANTIDADE DE DIGITOS
+000173*                 (PIC 9(04) EM AMBOS OS LAYOUTS), NAO O LENGTH
+000174*                 OF BRUTO.
+000175* 2026-08-09 RCM  ADICIONADA 5000-CONFERIR-STATUS, COMPARANDO O
+000176*                 TAMANHO DE ESTUDANTE-STATUS ENTRE ESTUDANTES-
+000177*                 REC (COPY ESTHOSTV) E DCLESTUDANTE (COPY
+000178*                 ESTUDANTE), NOS MESMOS MOLDES DAS DEMAIS
+000179*                 CONFERENCIAS. O CAMPO FOI ACRESCENTADO AO
+000180*                 DCLGEN QUANDO O STATUS DE EXCLUSAO LOGICA FOI
+000181*                 CRIADO, MAS FICOU DE FORA DE ESTHOSTV E DESTA
+000182*                 CONFERENCIA CRUZADA.
+000230*----------------------------------------------------------------
+000240
+000250 ENVIRONMENT DIVISION.
+000260
+000270 DATA DIVISION.
+000280 WORKING-STORAGE SECTION.
+000290 COPY NOME-TABELA.
+000291
+000292 EXEC SQL
+000293     INCLUDE ESTUDANTE
+000294 END-EXEC.
+000295
+000296 EXEC SQL BEGIN DECLARE SECTION
+000297 END-EXEC.
+000298 COPY ESTHOSTV.
+000299 EXEC SQL END DECLARE SECTION
+000300 END-EXEC.
+000301
+000310******************************************************************
+000320*    OS TAMANHOS DE CAMPO ABAIXO NAO SAO MAIS CONSTANTES
+000321*    TRANSCRITAS A MAO: SAO OBTIDOS COM LENGTH OF DIRETAMENTE
+000322*    SOBRE OS CAMPOS DE ESTUDANTES-REC (COPY ESTHOSTV, O MESMO
+000323*    COPYBOOK USADO POR 2VARIAVEISHOST) E DCLESTUDANTE (COPY
+000340*    ESTUDANTE), DE MODO QUE UMA MUDANCA DE TAMANHO EM QUALQUER
+000350*    DOS DOIS LAYOUTS SEJA DETECTADA AUTOMATICAMENTE NO PROXIMO
+000360*    RUN, SEM DEPENDER DE ALGUEM LEMBRAR DE ATUALIZAR UMA
+000370*    CONSTANTE AQUI.
+000430******************************************************************
+000550*    NOME DA TABELA DECLARADO NO EXEC SQL DECLARE ESTUDANTE
+000560*    TABLE, DENTRO DO PROPRIO COPY ESTUDANTE -- E O QUE O COPY
+000570*    NOME-TABELA (WS-NOME-TABELA, ACIMA) PRECISA CONTINUAR
+000580*    REFLETINDO.
+000590******************************************************************
+000600 01  WS-XR-DECLARE-TABLE-ESTUDANTE  PIC X(09) VALUE 'ESTUDANTE'.
+000601
+000602******************************************************************
+000603*    QUANTIDADE DE DIGITOS DECLARADA PARA ESTUDANTE-ID NO DCLGEN
+000604*    (COPY ESTUDANTE, PIC S9(4) COMP). NAO DA PARA OBTER ISSO COM
+000605*    LENGTH OF, POIS O CAMPO E COMP (2 BYTES PARA ATE 4 DIGITOS)
+000606*    -- LENGTH OF DEVOLVERIA O TAMANHO EM BYTES, NAO A PRECISAO
+000607*    EM DIGITOS. PRECISA SER ATUALIZADO SE O DCLGEN
+000608*    MUDAR A PRECISAO DE ESTUDANTE-ID.
+000609******************************************************************
+000610 01  WS-XR-ID-DIGITOS-DCLESTUDANTE  PIC 9(02) VALUE 04.
+000611
+000620 01  WS-XR-RESULTADO                PIC X(09).
+000630     88  WS-XR-CONFERE                     VALUE 'CONFERE'.
+000640     88  WS-XR-DIVERGENTE                  VALUE 'DIVERGE'.
+000650
+000660 01  WS-XR-QTDE-DIVERGENCIAS        PIC 9(02) COMP-3 VALUE ZERO.
+000670
+000680 PROCEDURE DIVISION.
+000690 0000-MAINLINE.
+000700     DISPLAY 'XRF-SQL - CONFERENCIA CRUZADA DE COPYBOOKS'
+000710     DISPLAY '=========================================='
+000720     PERFORM 1000-CONFERIR-ID THRU 1000-EXIT
+000730     PERFORM 2000-CONFERIR-NOME THRU 2000-EXIT
+000740     PERFORM 3000-CONFERIR-ENDERECO THRU 3000-EXIT
+000750     PERFORM 4000-CONFERIR-NOME-TABELA THRU 4000-EXIT
+000755     PERFORM 5000-CONFERIR-STATUS THRU 5000-EXIT
+000760     PERFORM 9000-ENCERRAR THRU 9000-EXIT
+000770     STOP RUN.
+000780
+000790 1000-CONFERIR-ID.
+000800     IF LENGTH OF ESTUDANTE-ID OF ESTUDANTES-REC =
+000810        WS-XR-ID-DIGITOS-DCLESTUDANTE
+000820         SET WS-XR-CONFERE TO TRUE
+000830     ELSE
+000840         SET WS-XR-DIVERGENTE TO TRUE
+000850         ADD 1 TO WS-XR-QTDE-DIVERGENCIAS
+000860     END-IF
+000870     DISPLAY 'ESTUDANTE-ID       (ESTUDANTES-REC X ESTUDANTE): '
+000880             WS-XR-RESULTADO.
+000890 1000-EXIT.
+000900     EXIT.
+000910
+000920 2000-CONFERIR-NOME.
+000930     IF LENGTH OF ESTUDANTE-NOME OF ESTUDANTES-REC =
+000940        LENGTH OF ESTUDANTE-NOME OF DCLESTUDANTE
+000950         SET WS-XR-CONFERE TO TRUE
+000960     ELSE
+000970         SET WS-XR-DIVERGENTE TO TRUE
+000980         ADD 1 TO WS-XR-QTDE-DIVERGENCIAS
+000990     END-IF
+001000     DISPLAY 'ESTUDANTE-NOME     (ESTUDANTES-REC X ESTUDANTE): '
+001010             WS-XR-RESULTADO.
+001020 2000-EXIT.
+001030     EXIT.
+001040
+001050 3000-CONFERIR-ENDERECO.
+001060     IF LENGTH OF ESTUDANTE-ENDERECO OF ESTUDANTES-REC =
+001070        LENGTH OF ESTUDANTE-ENDERECO OF DCLESTUDANTE
+001080         SET WS-XR-CONFERE TO TRUE
+001090     ELSE
+001100         SET WS-XR-DIVERGENTE TO TRUE
+001110         ADD 1 TO WS-XR-QTDE-DIVERGENCIAS
+001120     END-IF
+001130     DISPLAY 'ESTUDANTE-ENDERECO (ESTUDANTES-REC X ESTUDANTE): '
+001140             WS-XR-RESULTADO.
+001150 3000-EXIT.
+001160     EXIT.
+001170
+001180 4000-CONFERIR-NOME-TABELA.
+001190     IF WS-NOME-TABELA = WS-XR-DECLARE-TABLE-ESTUDANTE
+001200         SET WS-XR-CONFERE TO TRUE
+001210     ELSE
+001220         SET WS-XR-DIVERGENTE TO TRUE
+001230         ADD 1 TO WS-XR-QTDE-DIVERGENCIAS
+001240     END-IF
+001250     DISPLAY 'NOME-TABELA        (NOME-TABELA X ESTUDANTE)...: '
+001260             WS-XR-RESULTADO.
+001270 4000-EXIT.
+001280     EXIT.
+001290
+001291 5000-CONFERIR-STATUS.
+001292     IF LENGTH OF ESTUDANTE-STATUS OF ESTUDANTES-REC =
+001293        LENGTH OF ESTUDANTE-STATUS OF DCLESTUDANTE
+001294         SET WS-XR-CONFERE TO TRUE
+001295     ELSE
+001296         SET WS-XR-DIVERGENTE TO TRUE
+001297         ADD 1 TO WS-XR-QTDE-DIVERGENCIAS
+001298     END-IF
+001299     DISPLAY 'ESTUDANTE-STATUS   (ESTUDANTES-REC X ESTUDANTE): '
+001299             WS-XR-RESULTADO.
+001300 5000-EXIT.
+001301     EXIT.
+001302
+001303 9000-ENCERRAR.
+001310     DISPLAY '=========================================='
+001320     IF WS-XR-QTDE-DIVERGENCIAS = ZERO
+001330         DISPLAY 'XRF-SQL: NENHUMA DIVERGENCIA ENCONTRADA'
+001340     ELSE
+001350         DISPLAY 'XRF-SQL: ' WS-XR-QTDE-DIVERGENCIAS
+001360                 ' DIVERGENCIA(S) ENCONTRADA(S) - VER ACIMA'
+001370         MOVE 4 TO RETURN-CODE
+001380     END-IF.
+001390 9000-EXIT.
+001400     EXIT.
