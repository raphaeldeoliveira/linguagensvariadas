@@ -1,31 +1,228 @@
-IDENTIFICATION DIVISION
-PROGRAM_ID. DEL-SQL.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. DEL-SQL.
+000030 AUTHOR. EQUIPE-CADASTRO-ACADEMICO.
+000040 INSTALLATION. CENTRO-DE-PROCESSAMENTO-DE-DADOS.
+000050 DATE-WRITTEN. 2024-03-05.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------
+000080* HISTORICO DE ALTERACOES
+000090*----------------------------------------------------------------
+000100* 2024-03-05 RCM  VERSAO INICIAL - EXCLUI O ESTUDANTE 1005.
+000110* 2026-08-09 RCM  SUBSTITUIDO O IF SQLCODE = 0 / ELSE 'ERRO'
+000120*                 GENERICO POR UMA ANALISE DETALHADA DO SQLCA,
+000130*                 NOS MESMOS MOLDES DO UP-SQL, PARA DISTINGUIR
+000140*                 CHAVE NAO ENCONTRADA DE DEADLOCK/TIMEOUT E
+000150*                 DEMAIS ERROS DE DB2.
+000160*                 CORRIGIDOS TAMBEM ERROS DE DIGITACAO NO FONTE
+000170*                 ORIGINAL (PROGRAM_ID, PONTOS FINAIS AUSENTES E
+000180*                 "DECLASE SECTION") QUE IMPEDIAM A COMPILACAO.
+000190* 2026-08-09 RCM  ADICIONADA A CONFERENCIA DE SQLERRD(3) APOS O
+000200*                 DELETE: SQLCODE = 0 COM ZERO LINHAS EXCLUIDAS
+000210*                 (ID INEXISTENTE) AGORA GERA MENSAGEM PROPRIA EM
+000220*                 VEZ DE PARECER UM SUCESSO NORMAL.
+000225* 2026-08-09 RCM  ADICIONADA A CLAUSULA EXEC SQL WHENEVER
+000226*                 (SQLERROR/SQLWARNING), COM O PARAGRAFO COMUM
+000227*                 COPY ESTERRPR, PARA QUE ERROS NAO PREVISTOS
+000228*                 NUNCA PASSEM DESPERCEBIDOS.
+000229* 2026-08-09 RCM  ADICIONADO EXEC SQL COMMIT APOS EXCLUSAO COM
+000229*                 SUCESSO E EXEC SQL ROLLBACK EM TODO RAMO DE
+000229*                 ERRO (INCLUSIVE 0 LINHAS EXCLUIDAS), EM VEZ DE
+000229*                 DEPENDER DO COMPORTAMENTO PADRAO DO SUBSISTEMA
+000229*                 DB2 NO STOP RUN.
+000231* 2026-08-09 RCM  ANTES DE EXCLUIR, GRAVA A IMAGEM "ANTES" DO
+000232*                 ESTUDANTE EM ARQ-AUDITORIA, COM DATA/HORA E
+000233*                 CODIGO DE OPERACAO (COPY ESTAUDWS/ESTAUDPR),
+000234*                 PARA PERMITIR RECONSTITUIR O HISTORICO.
+000234* 2026-08-09 RCM  COM O DESLIGAMENTO DE ESTUDANTE (ESTUDANTE-
+000234*                 STATUS = 'I') PASSANDO A SER FEITO POR WD-SQL
+000234*                 VIA UPDATE, ESTE PROGRAMA FICA RESERVADO PARA A
+000234*                 PURGA FISICA EXPLICITA DE UMA LINHA. PASSA A
+000234*                 EXIGIR A DIGITACAO DO TOKEN 'PURGE' VIA SYSIN
+000234*                 ANTES DE EXECUTAR O DELETE, PARA EVITAR EXCLUSAO
+000234*                 ACIDENTAL NO LUGAR DE UM SIMPLES DESLIGAMENTO.
+000234* 2026-08-09 RCM  ADICIONADO EXEC SQL CONNECT EXPLICITO NO INICIO
+000234*                 DE 1000-EXCLUIR-ESTUDANTE (COPY ESTCONWS/
+000234*                 ESTCONPR), PARA QUE O SUBSISTEMA DB2 DE DESTINO
+000234*                 (TESTE OU PRODUCAO) SEJA ESCOLHIDO PELA
+000234*                 VARIAVEL DE AMBIENTE DB2SSID (OU PELO OPERADOR,
+000234*                 VIA SYSIN, QUANDO ELA NAO ESTIVER DEFINIDA).
+000234* 2026-08-09 RCM  O ESTUDANTE-ID A PURGAR PASSA A SER RECEBIDO VIA
+000234*                 SYSIN (ESTAVA GRAVADO NO FONTE COMO 1005 DESDE A
+000234*                 VERSAO INICIAL), PARA QUE O PROGRAMA SIRVA PARA
+000234*                 QUALQUER ESTUDANTE, NAO SO O 1005.
+000234* 2026-08-09 RCM  A GRAVACAO DO REGISTRO DE AUDITORIA FOI ADIADA
+000234*                 PARA DEPOIS DE CONHECIDO O RESULTADO DO DELETE
+000234*                 (8650-GRAVAR-AUDITORIA, CHAMADO NO FINAL DE
+000234*                 8000-TRATAR-SQLCODE), COM WS-AUD-SW-RESULTADO
+000234*                 REFLETINDO SUCESSO OU FALHA (COPY ESTAUDWS/
+000234*                 ESTAUDPR), EM VEZ DE GRAVAR LOGO APOS 8600-
+000234*                 REGISTRAR-AUDITORIA, ANTES DO DELETE SER
+000234*                 EXECUTADO.
+000235*----------------------------------------------------------------
+000236
+000237 ENVIRONMENT DIVISION.
+000238 INPUT-OUTPUT SECTION.
+000239 FILE-CONTROL.
+000241 COPY ESTAUDSL.
+000242
+000250 DATA DIVISION.
+000251 FILE SECTION.
+000252 COPY ESTAUDFD.
+000253
+000260 WORKING-STORAGE SECTION.
+000270 EXEC SQL
+000280     INCLUDE SQLCA
+000290 END-EXEC.
+000300 EXEC SQL
+000310     INCLUDE ESTUDANTE
+000320 END-EXEC.
+000330
+000340 EXEC SQL BEGIN DECLARE SECTION
+000350 END-EXEC.
+000360 01  WS-ESTUDANTE-REC.
+000370     05  WS-ESTUDANTE-ID           PIC 9(04).
+000380     05  WS-ESTUDANTE-NOME         PIC X(25).
+000390     05  WS-ESTUDANTE-ENDERECO     PIC X(50).
+000400 EXEC SQL END DECLARE SECTION
+000410 END-EXEC.
+000420
+000430 01  WS-MENSAGEM-ERRO              PIC X(60).
+000440
+000450 01  WS-CONTADORES.
+000460     05  WS-ROWS-AFFECTED          PIC S9(09) COMP.
+000462
+000463 01  WS-CONFIRMACAO                PIC X(05) VALUE SPACES.
+000464     88  WS-PURGA-CONFIRMADA               VALUE 'PURGE'.
+000465
+000466 COPY ESTAUDWS.
+000467 COPY ESTCONWS.
+000470
+000480 PROCEDURE DIVISION.
+000490 0000-MAINLINE.
+000500     PERFORM 1000-EXCLUIR-ESTUDANTE THRU 1000-EXIT
+000505     PERFORM 8900-ENCERRAR-ARQUIVOS THRU 8900-EXIT
+000510     STOP RUN.
+000520
+000530 1000-EXCLUIR-ESTUDANTE.
+000529     PERFORM 2500-CONECTAR-SUBSISTEMA THRU 2500-EXIT
+000531     EXEC SQL
+000532         WHENEVER SQLERROR PERFORM 9000-ERRO-INESPERADO
+000533     END-EXEC
+000534     EXEC SQL
+000535         WHENEVER SQLWARNING PERFORM 9010-AVISO-INESPERADO
+000536     END-EXEC
+000539     DISPLAY 'DEL-SQL - INFORME O ESTUDANTE-ID A PURGAR: '
+000540     ACCEPT WS-ESTUDANTE-ID FROM SYSIN
+000541     OPEN EXTEND ARQ-AUDITORIA
+000542
+000545     DISPLAY 'DEL-SQL - PURGA FISICA IRREVERSIVEL. PARA DESLIGAR'
+000546             ' UM ESTUDANTE, USE WD-SQL EM VEZ DESTE PROGRAMA.'
+000547     DISPLAY 'DEL-SQL - DIGITE PURGE PARA CONFIRMAR A EXCLUSAO: '
+000548     ACCEPT WS-CONFIRMACAO FROM SYSIN
+000548
+000549     IF NOT WS-PURGA-CONFIRMADA
+000550         DISPLAY 'DEL-SQL: EXCLUSAO NAO CONFIRMADA - ENCERRADO'
+000551         GO TO 1000-EXIT
+000552     END-IF
+000553
+000543     SET WS-AUD-OP-EXCLUSAO TO TRUE
+000544     PERFORM 8600-REGISTRAR-AUDITORIA THRU 8600-EXIT
+000550
+000555     EXEC SQL
+000556         WHENEVER SQLERROR CONTINUE
+000557     END-EXEC
+000560     EXEC SQL
+000570         DELETE FROM ESTUDANTE
+000580          WHERE ESTUDANTE-ID = :WS-ESTUDANTE-ID
+000590     END-EXEC
+000595     EXEC SQL
+000596         WHENEVER SQLERROR PERFORM 9000-ERRO-INESPERADO
+000597     END-EXEC
+000600
+000610     MOVE SQLERRD(3) TO WS-ROWS-AFFECTED
+000620
+000630     PERFORM 8000-TRATAR-SQLCODE THRU 8000-EXIT.
+000640 1000-EXIT.
+000650     EXIT.
+000660
+000663 COPY ESTAUDPR.
+000664 COPY ESTCONPR.
+000665 COPY ESTERRPR.
+000666
+000670 8000-TRATAR-SQLCODE.
+000680*    TRADUZ O SQLCODE/SQLCA RETORNADO PELO DELETE EM UMA
+000690*    MENSAGEM ESPECIFICA, EM VEZ DO GENERICO 'ERRO' ANTERIOR.
+000700     SET WS-AUD-FALHA TO TRUE
+000700     EVALUATE SQLCODE
+000710         WHEN 0
+000720             IF WS-ROWS-AFFECTED = 0
+000730                 MOVE 'NENHUM ESTUDANTE COM ESSE ID - 0 LINHAS'
+000740                   TO WS-MENSAGEM-ERRO
+000745                 EXEC SQL
+000746                     ROLLBACK
+000747                 END-EXEC
+000750             ELSE
+000760                 MOVE 'REGISTRO EXCLUIDO COM SUCESSO'
+000770                   TO WS-MENSAGEM-ERRO
+000771                 SET WS-AUD-SUCESSO TO TRUE
+000775                 EXEC SQL
+000776                     COMMIT
+000777                 END-EXEC
+000780             END-IF
+000790         WHEN 100
+000800             MOVE 'NENHUM ESTUDANTE ENCONTRADO PARA O ID'
+000810               TO WS-MENSAGEM-ERRO
+000815             EXEC SQL
+000816                 ROLLBACK
+000817             END-EXEC
+000820         WHEN -305
+000830             MOVE 'VALOR NULO RETORNADO SEM INDICATOR VARIABLE'
+000840               TO WS-MENSAGEM-ERRO
+000845             EXEC SQL
+000846                 ROLLBACK
+000847             END-EXEC
+000850         WHEN -532
+000860             MOVE 'EXCLUSAO VIOLA RESTRICAO DE INTEGRIDADE'
+000870               TO WS-MENSAGEM-ERRO
+000875             EXEC SQL
+000876                 ROLLBACK
+000877             END-EXEC
+000880         WHEN -811
+000890             MOVE 'DELETE ATINGIU MAIS DE UMA LINHA'
+000900               TO WS-MENSAGEM-ERRO
+000905             EXEC SQL
+000906                 ROLLBACK
+000907             END-EXEC
+000910         WHEN -911
+000920             MOVE 'DEADLOCK OU TIMEOUT - ROLLBACK EFETUADO'
+000930               TO WS-MENSAGEM-ERRO
+000935             EXEC SQL
+000936                 ROLLBACK
+000937             END-EXEC
+000940         WHEN -913
+000950             MOVE 'RECURSO INDISPONIVEL - REEXECUTAR O JOB'
+000960               TO WS-MENSAGEM-ERRO
+000965             EXEC SQL
+000966                 ROLLBACK
+000967             END-EXEC
+000970         WHEN OTHER
+000980             MOVE 'ERRO DE DB2 NAO MAPEADO - VER SQLCA'
+000990               TO WS-MENSAGEM-ERRO
+000995             EXEC SQL
+000996                 ROLLBACK
+000997             END-EXEC
+001000     END-EVALUATE
+001005
+001006     PERFORM 8650-GRAVAR-AUDITORIA THRU 8650-EXIT
+001010
+001020     DISPLAY 'DEL-SQL: SQLCODE=' SQLCODE
+001030             ' SQLSTATE=' SQLSTATE
+001040             ' LINHAS=' WS-ROWS-AFFECTED
+001050             ' ' WS-MENSAGEM-ERRO.
+001060 8000-EXIT.
+001070     EXIT.
 
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-EXEC SQL
-INCLUDE SQLCA
-END-EXEC.
-EXEC SQL
-INCLUDE ESTUDANTE
-END EXEC.
-EXEC SQL BEGIN DECLARE SECTION
-END EXEC.
-    01 WS-ESTUDANTE-REC.
-        05 WS-ESTUDANTE-ID PIC 9(4)
-        05 WS-ESTUDANTE-NOME PIC X(25)
-        05 WS-ESTUDANTE-ENDERECO X(50)
-EXEC SQL END DECLASE SECTION
-END EXEC.
-
-PROCEDURE DIVISION.
-MOVE 1005 TO WS-ESTUDANTE-ID.
-EXEC SQL
-    DELETE FROM ESTUDANTE
-    WHERE ESTUDANTE-ID=:WS-ESTUDANTE-ID
-END-EXEC.
-IF SQLCODE = 0
-    DISPLAY 'Registro excluido com sucesso'
-ELSE DISPLAY 'Erro'
-END-IF.
-STOP RUN.
\ No newline at end of file
+001080 8900-ENCERRAR-ARQUIVOS.
+001090     CLOSE ARQ-AUDITORIA.
+001100 8900-EXIT.
+001110     EXIT.
