@@ -0,0 +1,402 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. BAT-SQL.
+000030 AUTHOR. EQUIPE-CADASTRO-ACADEMICO.
+000040 INSTALLATION. CENTRO-DE-PROCESSAMENTO-DE-DADOS.
+000050 DATE-WRITTEN. 2026-08-09.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------
+000080* HISTORICO DE ALTERACOES
+000090*----------------------------------------------------------------
+000100* 2026-08-09 RCM  VERSAO INICIAL. LE O ARQUIVO DE TRANSACOES
+000110*                 ARQ-TRANSACOES (LAYOUT TXN-REGISTRO) E, PARA
+000120*                 CADA REGISTRO, EXECUTA O UPDATE OU DELETE
+000130*                 CORRESPONDENTE CONTRA ESTUDANTE, ELIMINANDO A
+000140*                 NECESSIDADE DE RECOMPILAR UP-SQL/DEL-SQL PARA
+000150*                 CADA ESTUDANTE EM UM LOTE NOTURNO.
+000151* 2026-08-09 RCM  PASSA A TRATAR TAMBEM TXN-INCLUIR (INSERT),
+000152*                 REUTILIZANDO A VALIDACAO COMPARTILHADA COM O
+000153*                 INS-SQL (COPY ESTVALWS/ESTVALPR). COMO ESSA
+000154*                 VALIDACAO DEPENDE DO PARAGRAFO PADRAO DE ERRO
+000155*                 SQL (COPY ESTERRPR), O PROGRAMA PASSA A
+000156*                 DECLARAR TAMBEM A CLAUSULA EXEC SQL WHENEVER
+000157*                 (SQLERROR/SQLWARNING), NOS MESMOS MOLDES DOS
+000158*                 DEMAIS PROGRAMAS DA SUITE.
+000159* 2026-08-09 RCM  ADICIONADO CONTROLE DE CHECKPOINT/RESTART:
+000160*                 CADA TRANSACAO GRAVA UM COMMIT PROPRIO (EM VEZ
+000161*                 DE DEPENDER DO STOP RUN) E, LOGO APOS O COMMIT,
+000162*                 GRAVA UM REGISTRO NO ARQUIVO ARQ-CHECKPOINT COM
+000163*                 O NUMERO SEQUENCIAL (TXN-SEQUENCIA) DA ULTIMA
+000164*                 TRANSACAO APLICADA. NA INICIALIZACAO, O DRIVER
+000165*                 LE O CHECKPOINT DA EXECUCAO ANTERIOR E REPOSICIONA
+000166*                 O ARQUIVO DE ENTRADA PARA O PRIMEIRO REGISTRO
+000167*                 AINDA NAO APLICADO, PERMITINDO REINICIAR O JOB
+000168*                 APOS UM ABEND SEM REPROCESSAR TRANSACOES JA
+000169*                 CONFIRMADAS NO BANCO.
+000171* 2026-08-09 RCM  ANTES DE APLICAR CADA ALTERACAO, GRAVA A IMAGEM
+000172*                 "ANTES" DO ESTUDANTE EM ARQ-AUDITORIA, COM
+000173*                 DATA/HORA E CODIGO DE OPERACAO, NOS MESMOS
+000174*                 MOLDES DE INS-SQL/UP-SQL/DEL-SQL (COPY
+000175*                 ESTAUDSL/ESTAUDFD/ESTAUDWS/ESTAUDPR).
+000176* 2026-08-09 RCM  O INSERT PASSA A GRAVAR TAMBEM ESTUDANTE-STATUS,
+000177*                 SEMPRE COMO 'A' (ATIVO), JA QUE O NOVO CAMPO
+000178*                 (SUPORTE A DESLIGAMENTO VIA WITHDRAW-SQL) FOI
+000179*                 ADICIONADO AO COPY ESTUDANTE.
+000181* 2026-08-09 RCM  ADICIONADO EXEC SQL CONNECT EXPLICITO NO INICIO
+000182*                 DE 1000-INITIALIZE (COPY ESTCONWS/ESTCONPR),
+000183*                 PARA QUE O SUBSISTEMA DB2 DE DESTINO (TESTE OU
+000184*                 PRODUCAO) SEJA ESCOLHIDO PELA VARIAVEL DE
+000185*                 AMBIENTE DB2SSID (OU PELO OPERADOR, VIA SYSIN,
+000186*                 QUANDO ELA NAO ESTIVER DEFINIDA).
+000187* 2026-08-09 RCM  REG-CHECKPOINT PASSA A GRAVAR TAMBEM A DATA DE
+000188*                 EXECUCAO (CKPT-DATA-EXECUCAO). TXN-SEQUENCIA E
+000189*                 NUMERADA DENTRO DO ARQUIVO DIARIO DE TRANSACOES,
+000189*                 NAO GLOBALMENTE -- SEM A DATA, UM CHECKPOINT
+000189*                 DEIXADO PELA EXECUCAO DE ONTEM FARIA O JOB DE
+000189*                 HOJE ACHAR QUE TODAS AS TRANSACOES DO NOVO
+000189*                 ARQUIVO JA HAVIAM SIDO APLICADAS. 1050-LER-
+000189*                 CHECKPOINT-ANTERIOR AGORA DESCARTA O CHECKPOINT
+000189*                 (VOLTA WS-ULTIMO-SEQ-COMMIT A ZERO) QUANDO A
+000189*                 DATA GRAVADA NAO FOR A DATA DE HOJE.
+000189* 2026-08-09 RCM  3000-ALTERAR-ESTUDANTE PASSA A CHAMAR A
+000189*                 VALIDACAO COMPARTILHADA (8500-VALIDAR-ESTUDANTE)
+000189*                 ANTES DO UPDATE, DESLIGANDO WS-VALIDAR-NOME (A
+000189*                 TRANSACAO DE ALTERACAO NAO CARREGA NOME), NOS
+000189*                 MESMOS MOLDES DO UPDATE PARCIAL DE UP-SQL.
+000190* 2026-08-09 RCM  A GRAVACAO DO REGISTRO DE AUDITORIA EM CADA UM
+000191*                 DOS TRES TIPOS DE TRANSACAO FOI ADIADA PARA
+000192*                 DEPOIS DE CONHECIDO O RESULTADO DO UPDATE/
+000193*                 DELETE/INSERT (8650-GRAVAR-AUDITORIA, COPY
+000194*                 ESTAUDPR), COM WS-AUD-SW-RESULTADO REFLETINDO
+000195*                 SUCESSO OU FALHA, EM VEZ DE GRAVAR LOGO APOS
+000196*                 8600-REGISTRAR-AUDITORIA, ANTES DA TRANSACAO SER
+000197*                 EFETIVAMENTE APLICADA.
+000198* 2026-08-09 RCM  3000-ALTERAR-ESTUDANTE PASSA TAMBEM A
+000199*                 DESLIGAR WS-VALIDAR-DUPLICIDADE (COPY
+000199*                 ESTVALWS/ESTVALPR) ANTES DE CHAMAR
+000199*                 8500-VALIDAR-ESTUDANTE. O SWITCH E
+000199*                 COMPARTILHADO ENTRE TODAS AS TRANSACOES DO
+000199*                 RUN; SEM DESLIGA-LO, UMA TXN-ALTERAR
+000199*                 PROCESSADA APOS UMA TXN-INCLUIR (QUE LIGA O
+000199*                 SWITCH E NUNCA O DESLIGA) ERA REJEITADA COMO
+000199*                 CHAVE DUPLICADA, JA QUE O PROPRIO ID SENDO
+000199*                 ALTERADO NATURALMENTE JA EXISTE.
+000200* 2026-08-09 RCM  ARQ-TRANSACOES E ARQ-CHECKPOINT PASSAM DE
+000201*                 ORGANIZATION LINE SEQUENTIAL PARA SEQUENTIAL:
+000202*                 SAO DATASETS QSAM FISICOS DE BLOCO FIXO (DCB
+000203*                 RECFM=FB NA JCL), NAO ARQUIVOS TEXTO COM QUEBRA
+000204*                 DE LINHA.
+000205* 2026-08-09 RCM  5000-INCLUIR-ESTUDANTE PASSA TAMBEM A LIGAR
+000206*                 WS-VALIDAR-NOME ANTES DE CHAMAR 8500-VALIDAR-
+000207*                 ESTUDANTE, ALEM DE WS-VALIDAR-DUPLICIDADE. O
+000208*                 SWITCH E COMPARTILHADO ENTRE TODAS AS
+000209*                 TRANSACOES DO RUN E UMA TXN-ALTERAR
+000210*                 PROCESSADA ANTES (QUE O DESLIGA E NUNCA O
+000211*                 RELIGA) DEIXAVA UMA TXN-INCLUIR POSTERIOR
+000212*                 INCLUIR ESTUDANTE COM O NOME EM BRANCO.
+000170*----------------------------------------------------------------
+
+000180 ENVIRONMENT DIVISION.
+000190 INPUT-OUTPUT SECTION.
+000200 FILE-CONTROL.
+000210     SELECT ARQ-TRANSACOES ASSIGN TO TRANSIN
+000220            ORGANIZATION IS SEQUENTIAL.
+000225     SELECT ARQ-CHECKPOINT ASSIGN TO CHECKPT
+000226            ORGANIZATION IS SEQUENTIAL
+000227            FILE STATUS IS WS-FS-CHECKPOINT.
+000228     COPY ESTAUDSL.
+
+000240 DATA DIVISION.
+000250 FILE SECTION.
+000260 FD  ARQ-TRANSACOES
+000270     RECORDING MODE IS F.
+000280 01  REG-TRANSACAO                 PIC X(86).
+
+000282 FD  ARQ-CHECKPOINT
+000283     RECORDING MODE IS F.
+000284 01  REG-CHECKPOINT.
+000285     05  CKPT-DATA-EXECUCAO         PIC 9(08).
+000285     05  CKPT-SEQUENCIA             PIC 9(06).
+
+000286 COPY ESTAUDFD.
+
+000300 WORKING-STORAGE SECTION.
+000310 EXEC SQL INCLUDE SQLCA END-EXEC.
+000340 EXEC SQL INCLUDE ESTUDANTE END-EXEC.
+000370 COPY ESTTXN.
+000390 EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+000410 01  WS-ESTUDANTE-ID               PIC 9(04).
+000420 01  WS-ESTUDANTE-NOME             PIC X(25).
+000430 01  WS-ESTUDANTE-ENDERECO         PIC X(50).
+000435 01  WS-ESTUDANTE-STATUS           PIC X(01).
+000440 EXEC SQL END DECLARE SECTION END-EXEC.
+000445 COPY ESTVALWS.
+000446 COPY ESTAUDWS.
+000447 COPY ESTCONWS.
+000470 01  WS-MENSAGEM-ERRO               PIC X(60).
+000490 01  WS-CONTADORES.
+000500     05  WS-QTDE-LIDAS              PIC 9(05) COMP-3 VALUE ZERO.
+000510     05  WS-QTDE-ALTERADAS          PIC 9(05) COMP-3 VALUE ZERO.
+000520     05  WS-QTDE-EXCLUIDAS          PIC 9(05) COMP-3 VALUE ZERO.
+000525     05  WS-QTDE-INCLUIDAS          PIC 9(05) COMP-3 VALUE ZERO.
+000530     05  WS-QTDE-REJEITADAS         PIC 9(05) COMP-3 VALUE ZERO.
+000540     05  WS-ROWS-AFFECTED           PIC S9(09) COMP.
+000550 01  WS-ULTIMO-SEQ-COMMIT           PIC 9(06) COMP-3 VALUE ZERO.
+000551 01  WS-DATA-EXECUCAO               PIC 9(08) VALUE ZERO.
+000552 01  WS-ULTIMO-DATA-COMMIT          PIC 9(08) VALUE ZERO.
+000560 01  WS-SWITCHES.
+000570     05  WS-SW-FIM-ARQUIVO          PIC X(01) VALUE 'N'.
+000580         88  WS-FIM-ARQUIVO                 VALUE 'S'.
+000581     05  WS-SW-FIM-CHECKPOINT       PIC X(01) VALUE 'N'.
+000582         88  WS-FIM-CHECKPOINT              VALUE 'S'.
+000583 01  WS-FS-CHECKPOINT               PIC X(02) VALUE '00'.
+000584     88  WS-CHECKPOINT-OK                  VALUE '00'.
+000585     88  WS-CHECKPOINT-NAO-EXISTE          VALUE '35'.
+
+000600 PROCEDURE DIVISION.
+000610 0000-MAINLINE.
+000620     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+000630     PERFORM 2000-PROCESSAR-TRANSACOES THRU 2000-EXIT
+000640         UNTIL WS-FIM-ARQUIVO
+000650     PERFORM 9999-ENCERRAR THRU 9999-EXIT
+000660     STOP RUN.
+
+000680 1000-INITIALIZE.
+000681     PERFORM 2500-CONECTAR-SUBSISTEMA THRU 2500-EXIT
+000682     EXEC SQL
+000683         WHENEVER SQLERROR PERFORM 9000-ERRO-INESPERADO
+000684     END-EXEC
+000685     EXEC SQL
+000686         WHENEVER SQLWARNING PERFORM 9010-AVISO-INESPERADO
+000687     END-EXEC
+000689     ACCEPT WS-DATA-EXECUCAO FROM DATE YYYYMMDD
+000690     PERFORM 1050-LER-CHECKPOINT-ANTERIOR THRU 1050-EXIT
+000692     OPEN EXTEND ARQ-CHECKPOINT
+000693     OPEN EXTEND ARQ-AUDITORIA
+000694     OPEN INPUT ARQ-TRANSACOES
+000700     PERFORM 1100-LER-TRANSACAO THRU 1100-EXIT
+000710     PERFORM 1100-LER-TRANSACAO THRU 1100-EXIT
+000711         UNTIL WS-FIM-ARQUIVO
+000712            OR TXN-SEQUENCIA > WS-ULTIMO-SEQ-COMMIT.
+000713     IF WS-ULTIMO-SEQ-COMMIT > 0
+000714         DISPLAY 'BAT-SQL: RESTART - CHECKPOINT ANTERIOR='
+000715                 WS-ULTIMO-SEQ-COMMIT
+000716     END-IF.
+000720 1000-EXIT.
+000730     EXIT.
+
+000740 1050-LER-CHECKPOINT-ANTERIOR.
+000741     MOVE ZERO TO WS-ULTIMO-SEQ-COMMIT
+000741     MOVE ZERO TO WS-ULTIMO-DATA-COMMIT
+000742     OPEN INPUT ARQ-CHECKPOINT
+000743     IF WS-CHECKPOINT-NAO-EXISTE
+000744         DISPLAY 'BAT-SQL: SEM CHECKPOINT - INICIO NORMAL'
+000745     ELSE
+000746         PERFORM 1060-LER-REG-CHECKPOINT THRU 1060-EXIT
+000747             UNTIL WS-FIM-CHECKPOINT
+000748         CLOSE ARQ-CHECKPOINT
+000749*        UM CHECKPOINT DE OUTRO DIA PERTENCE A UM ARQ-TRANSACOES
+000749*        DIFERENTE (TXN-SEQUENCIA E NUMERADA POR ARQUIVO DIARIO,
+000749*        NAO GLOBALMENTE) -- SE A DATA GRAVADA NAO FOR A DE HOJE,
+000749*        O CHECKPOINT NAO SE APLICA AO ARQUIVO DE ENTRADA DESTA
+000749*        EXECUCAO E E DESCARTADO, PARA NAO PULAR TRANSACOES DO
+000749*        NOVO DIA ACHANDO QUE JA FORAM APLICADAS.
+000749         IF WS-ULTIMO-DATA-COMMIT NOT = WS-DATA-EXECUCAO
+000749             MOVE ZERO TO WS-ULTIMO-SEQ-COMMIT
+000749         END-IF
+000749     END-IF.
+000750 1050-EXIT.
+000760     EXIT.
+
+000770 1060-LER-REG-CHECKPOINT.
+000780     READ ARQ-CHECKPOINT
+000790         AT END
+000800             SET WS-FIM-CHECKPOINT TO TRUE
+000810         NOT AT END
+000820             MOVE CKPT-SEQUENCIA TO WS-ULTIMO-SEQ-COMMIT
+000821             MOVE CKPT-DATA-EXECUCAO TO WS-ULTIMO-DATA-COMMIT
+000830     END-READ.
+000840 1060-EXIT.
+000850     EXIT.
+
+000870 1100-LER-TRANSACAO.
+000880     READ ARQ-TRANSACOES INTO TXN-REGISTRO
+000890         AT END
+000900             SET WS-FIM-ARQUIVO TO TRUE
+000910         NOT AT END
+000920             ADD 1 TO WS-QTDE-LIDAS
+000930     END-READ.
+000940 1100-EXIT.
+000950     EXIT.
+
+000970 2000-PROCESSAR-TRANSACOES.
+000980     EVALUATE TRUE
+000990         WHEN TXN-INCLUIR
+001000             PERFORM 5000-INCLUIR-ESTUDANTE THRU 5000-EXIT
+001010         WHEN TXN-ALTERAR
+001020             PERFORM 3000-ALTERAR-ESTUDANTE THRU 3000-EXIT
+001030         WHEN TXN-EXCLUIR
+001040             PERFORM 4000-EXCLUIR-ESTUDANTE THRU 4000-EXIT
+001050         WHEN OTHER
+001060             ADD 1 TO WS-QTDE-REJEITADAS
+001070             DISPLAY 'BAT-SQL: TRANSACAO REJEITADA - CODIGO='
+001080                     TXN-CODIGO ' ID=' TXN-ESTUDANTE-ID
+001090     END-EVALUATE
+001100     PERFORM 1100-LER-TRANSACAO THRU 1100-EXIT.
+001110 2000-EXIT.
+001120     EXIT.
+
+001140 3000-ALTERAR-ESTUDANTE.
+001150     MOVE TXN-ESTUDANTE-ID          TO WS-ESTUDANTE-ID
+001160     MOVE TXN-ESTUDANTE-ENDERECO    TO WS-ESTUDANTE-ENDERECO
+001162     SET WS-NAO-VALIDAR-DUPLICIDADE TO TRUE
+001163     SET WS-NAO-VALIDAR-NOME TO TRUE
+001164     PERFORM 8500-VALIDAR-ESTUDANTE THRU 8500-EXIT
+001165     IF WS-DADOS-INVALIDOS
+001166         ADD 1 TO WS-QTDE-REJEITADAS
+001167         DISPLAY 'BAT-SQL: ALTERACAO NAO EXECUTADA - DADOS'
+001168                 ' INVALIDOS - ID=' WS-ESTUDANTE-ID
+001169         GO TO 3000-EXIT
+001169     END-IF
+001161     SET WS-AUD-OP-ALTERACAO TO TRUE
+001162     PERFORM 8600-REGISTRAR-AUDITORIA THRU 8600-EXIT
+001170     EXEC SQL
+001180         WHENEVER SQLERROR CONTINUE
+001190     END-EXEC
+001200     EXEC SQL
+001210         UPDATE ESTUDANTE
+001220            SET ESTUDANTE-ENDERECO = :WS-ESTUDANTE-ENDERECO
+001230          WHERE ESTUDANTE-ID = :WS-ESTUDANTE-ID
+001240     END-EXEC
+001250     EXEC SQL
+001260         WHENEVER SQLERROR PERFORM 9000-ERRO-INESPERADO
+001270     END-EXEC
+001280     MOVE SQLERRD(3) TO WS-ROWS-AFFECTED
+001290     IF SQLCODE = 0 AND WS-ROWS-AFFECTED > 0
+001300         ADD 1 TO WS-QTDE-ALTERADAS
+001305         SET WS-AUD-SUCESSO TO TRUE
+001310         PERFORM 7000-COMMIT-E-CHECKPOINT THRU 7000-EXIT
+001320     ELSE
+001330         ADD 1 TO WS-QTDE-REJEITADAS
+001340         DISPLAY 'BAT-SQL: FALHA NA ALTERACAO - ID='
+001350                 WS-ESTUDANTE-ID ' SQLCODE=' SQLCODE
+001360                 ' LINHAS=' WS-ROWS-AFFECTED
+001365         SET WS-AUD-FALHA TO TRUE
+001370         EXEC SQL
+001380             ROLLBACK
+001390         END-EXEC
+001395     END-IF
+001396     PERFORM 8650-GRAVAR-AUDITORIA THRU 8650-EXIT.
+001410 3000-EXIT.
+001420     EXIT.
+
+001440 4000-EXCLUIR-ESTUDANTE.
+001450     MOVE TXN-ESTUDANTE-ID          TO WS-ESTUDANTE-ID
+001451     SET WS-AUD-OP-EXCLUSAO TO TRUE
+001452     PERFORM 8600-REGISTRAR-AUDITORIA THRU 8600-EXIT
+001460     EXEC SQL
+001470         WHENEVER SQLERROR CONTINUE
+001480     END-EXEC
+001490     EXEC SQL
+001500         DELETE FROM ESTUDANTE
+001510          WHERE ESTUDANTE-ID = :WS-ESTUDANTE-ID
+001520     END-EXEC
+001530     EXEC SQL
+001540         WHENEVER SQLERROR PERFORM 9000-ERRO-INESPERADO
+001550     END-EXEC
+001560     MOVE SQLERRD(3) TO WS-ROWS-AFFECTED
+001570     IF SQLCODE = 0 AND WS-ROWS-AFFECTED > 0
+001580         ADD 1 TO WS-QTDE-EXCLUIDAS
+001585         SET WS-AUD-SUCESSO TO TRUE
+001590         PERFORM 7000-COMMIT-E-CHECKPOINT THRU 7000-EXIT
+001600     ELSE
+001610         ADD 1 TO WS-QTDE-REJEITADAS
+001620         DISPLAY 'BAT-SQL: FALHA NA EXCLUSAO - ID='
+001630                 WS-ESTUDANTE-ID ' SQLCODE=' SQLCODE
+001640                 ' LINHAS=' WS-ROWS-AFFECTED
+001645         SET WS-AUD-FALHA TO TRUE
+001650         EXEC SQL
+001660             ROLLBACK
+001670         END-EXEC
+001675     END-IF
+001676     PERFORM 8650-GRAVAR-AUDITORIA THRU 8650-EXIT.
+001690 4000-EXIT.
+001700     EXIT.
+
+001720 5000-INCLUIR-ESTUDANTE.
+001730     MOVE TXN-ESTUDANTE-ID          TO WS-ESTUDANTE-ID
+001740     MOVE TXN-ESTUDANTE-NOME        TO WS-ESTUDANTE-NOME
+001750     MOVE TXN-ESTUDANTE-ENDERECO    TO WS-ESTUDANTE-ENDERECO
+001760     SET WS-VALIDAR-DUPLICIDADE TO TRUE
+001765     SET WS-VALIDAR-NOME TO TRUE
+001770     PERFORM 8500-VALIDAR-ESTUDANTE THRU 8500-EXIT
+001780     IF WS-DADOS-INVALIDOS
+001790         ADD 1 TO WS-QTDE-REJEITADAS
+001800         DISPLAY 'BAT-SQL: INCLUSAO REJEITADA - ID='
+001805                 WS-ESTUDANTE-ID
+001810         GO TO 5000-EXIT
+001820     END-IF
+001821     SET WS-AUD-OP-INCLUSAO TO TRUE
+001822     PERFORM 8600-REGISTRAR-AUDITORIA THRU 8600-EXIT
+001825     MOVE 'A' TO WS-ESTUDANTE-STATUS
+001830     EXEC SQL
+001840         WHENEVER SQLERROR CONTINUE
+001850     END-EXEC
+001860     EXEC SQL
+001870         INSERT INTO ESTUDANTE
+001880             (ESTUDANTE-ID, ESTUDANTE-NOME, ESTUDANTE-ENDERECO,
+001885              ESTUDANTE-STATUS)
+001890         VALUES
+001900             (:WS-ESTUDANTE-ID, :WS-ESTUDANTE-NOME,
+001910              :WS-ESTUDANTE-ENDERECO, :WS-ESTUDANTE-STATUS)
+001920     END-EXEC
+001930     EXEC SQL
+001940         WHENEVER SQLERROR PERFORM 9000-ERRO-INESPERADO
+001950     END-EXEC
+001960     IF SQLCODE = 0
+001970         ADD 1 TO WS-QTDE-INCLUIDAS
+001975         SET WS-AUD-SUCESSO TO TRUE
+001980         PERFORM 7000-COMMIT-E-CHECKPOINT THRU 7000-EXIT
+001990     ELSE
+002000         ADD 1 TO WS-QTDE-REJEITADAS
+002010         DISPLAY 'BAT-SQL: FALHA NA INCLUSAO - ID='
+002020                 WS-ESTUDANTE-ID ' SQLCODE=' SQLCODE
+002025         SET WS-AUD-FALHA TO TRUE
+002030         EXEC SQL
+002040             ROLLBACK
+002050         END-EXEC
+002055     END-IF
+002056     PERFORM 8650-GRAVAR-AUDITORIA THRU 8650-EXIT.
+002070 5000-EXIT.
+002080     EXIT.
+
+002100 7000-COMMIT-E-CHECKPOINT.
+002110*    CONFIRMA A TRANSACAO CORRENTE E REGISTRA O CHECKPOINT NO
+002120*    ARQUIVO ARQ-CHECKPOINT, PARA QUE UM RERUN APOS ABEND SAIBA
+002130*    ATE ONDE O JOB CHEGOU SEM PRECISAR REPROCESSAR NADA JA
+002140*    CONFIRMADO NO BANCO.
+002150     EXEC SQL
+002160         COMMIT
+002170     END-EXEC
+002180     MOVE WS-DATA-EXECUCAO TO CKPT-DATA-EXECUCAO
+002180     MOVE TXN-SEQUENCIA TO CKPT-SEQUENCIA
+002190     WRITE REG-CHECKPOINT
+002200     MOVE TXN-SEQUENCIA TO WS-ULTIMO-SEQ-COMMIT.
+002210 7000-EXIT.
+002220     EXIT.
+
+002240 COPY ESTVALPR.
+002242 COPY ESTAUDPR.
+002243 COPY ESTCONPR.
+002241 COPY ESTERRPR.
+
+002250 9999-ENCERRAR.
+002260     CLOSE ARQ-TRANSACOES
+002270     CLOSE ARQ-CHECKPOINT
+002271     CLOSE ARQ-AUDITORIA
+002280     DISPLAY 'BAT-SQL - LIDAS: ' WS-QTDE-LIDAS
+002290             ' INCLUIDAS: ' WS-QTDE-INCLUIDAS
+002300             ' ALTERADAS: ' WS-QTDE-ALTERADAS
+002310             ' EXCLUIDAS: ' WS-QTDE-EXCLUIDAS
+002320             ' REJEITADAS: ' WS-QTDE-REJEITADAS.
+002330 9999-EXIT.
+002340     EXIT.
