@@ -0,0 +1,13 @@
+      ******************************************************************
+      *  ESTHOSTV  --  LAYOUT DO HOST VARIABLE ESTUDANTES-REC USADO
+      *  PELO EXEMPLO ORIGINAL DE ACESSO A ESTUDANTE VIA SQL EMBUTIDO
+      *  (2VARIAVEISHOST). EXTRAIDO PARA COPYBOOK PARA QUE OUTROS
+      *  PROGRAMAS (XRF-SQL) POSSAM COMPARAR OS TAMANHOS DE CAMPO REAIS
+      *  (LENGTH OF) CONTRA O DCLGEN (COPY ESTUDANTE) EM VEZ DE
+      *  CONSTANTES TRANSCRITAS A MAO.
+      ******************************************************************
+       01  ESTUDANTES-REC.
+           05  ESTUDANTE-ID           PIC 9(04).
+           05  ESTUDANTE-NOME         PIC X(25).
+           05  ESTUDANTE-ENDERECO     PIC X(50).
+           05  ESTUDANTE-STATUS       PIC X(01).
