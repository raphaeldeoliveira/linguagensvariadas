@@ -0,0 +1,27 @@
+      ******************************************************************
+      *  ESTVALWS  --  WORKING-STORAGE PARA A VALIDACAO COMPARTILHADA
+      *  DE ESTUDANTE (COPYBOOK IRMAO DE ESTVALPR). INCLUIDO PELOS
+      *  PROGRAMAS QUE EXECUTAM 8500-VALIDAR-ESTUDANTE (INS-SQL E
+      *  UP-SQL). EXIGE QUE O PROGRAMA JA TENHA DECLARADO
+      *  WS-ESTUDANTE-ID, WS-ESTUDANTE-NOME E WS-ESTUDANTE-ENDERECO NA
+      *  BEGIN DECLARE SECTION. WS-VALIDAR-NOME VEM LIGADO POR PADRAO
+      *  (EXIGE ESTUDANTE-NOME PREENCHIDO); UM UPDATE PARCIAL QUE NAO
+      *  ALTERA O NOME PODE DESLIGA-LO (SET WS-NAO-VALIDAR-NOME TO
+      *  TRUE) ANTES DO PERFORM 8500-VALIDAR-ESTUDANTE.
+      ******************************************************************
+       01  WS-VALIDACAO-SWITCHES.
+           05  WS-SW-DADOS-VALIDOS       PIC X(01) VALUE 'S'.
+               88  WS-DADOS-VALIDOS              VALUE 'S'.
+               88  WS-DADOS-INVALIDOS            VALUE 'N'.
+           05  WS-SW-VALIDAR-DUPLICIDADE PIC X(01) VALUE 'N'.
+               88  WS-VALIDAR-DUPLICIDADE        VALUE 'S'.
+               88  WS-NAO-VALIDAR-DUPLICIDADE    VALUE 'N'.
+           05  WS-SW-VALIDAR-NOME        PIC X(01) VALUE 'S'.
+               88  WS-VALIDAR-NOME               VALUE 'S'.
+               88  WS-NAO-VALIDAR-NOME           VALUE 'N'.
+
+       EXEC SQL BEGIN DECLARE SECTION
+       END-EXEC.
+       01  WS-QTDE-DUPLICADOS               PIC S9(04) USAGE COMP.
+       EXEC SQL END DECLARE SECTION
+       END-EXEC.
