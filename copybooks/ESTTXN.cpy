@@ -0,0 +1,21 @@
+      ******************************************************************
+      *  ESTTXN  --  LAYOUT DO REGISTRO DE TRANSACAO DE MANUTENCAO DO
+      *  CADASTRO DE ESTUDANTES, USADO PELO DRIVER DE LOTE (BAT-SQL).
+      *  BASEADO NOS MESMOS CAMPOS DE ESTUDANTES-REC (2VARIAVEISHOST),
+      *  ACRESCIDO DO CODIGO DE TRANSACAO.
+      *
+      *  TXN-SEQUENCIA E O NUMERO SEQUENCIAL DA TRANSACAO DENTRO DO
+      *  ARQUIVO DIARIO, ATRIBUIDO PELA GERACAO DO ARQUIVO. O DRIVER DE
+      *  LOTE O GRAVA NO ARQUIVO DE CHECKPOINT APOS CADA COMMIT, PARA
+      *  QUE UM RERUN APOS ABEND REPOSICIONE O ARQUIVO DE ENTRADA E NAO
+      *  REPROCESSE TRANSACOES JA APLICADAS.
+      ******************************************************************
+       01  TXN-REGISTRO.
+           05  TXN-SEQUENCIA             PIC 9(06).
+           05  TXN-CODIGO                PIC X(01).
+               88  TXN-INCLUIR                    VALUE 'I'.
+               88  TXN-ALTERAR                    VALUE 'A'.
+               88  TXN-EXCLUIR                    VALUE 'E'.
+           05  TXN-ESTUDANTE-ID          PIC 9(04).
+           05  TXN-ESTUDANTE-NOME        PIC X(25).
+           05  TXN-ESTUDANTE-ENDERECO    PIC X(50).
