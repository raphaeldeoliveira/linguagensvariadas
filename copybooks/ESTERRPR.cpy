@@ -0,0 +1,36 @@
+      ******************************************************************
+      *  ESTERRPR  --  PARAGRAFOS PADRAO DE TRATAMENTO PARA A CLAUSULA
+      *  EXEC SQL WHENEVER, COMPARTILHADOS POR TODOS OS PROGRAMAS DA
+      *  SUITE DE CADASTRO DE ESTUDANTES. TODO PROGRAMA QUE INCLUI ESTE
+      *  COPYBOOK DEVE DECLARAR, LOGO NO INICIO DA PROCEDURE DIVISION:
+      *      EXEC SQL WHENEVER SQLERROR   PERFORM 9000-ERRO-INESPERADO
+      *          END-EXEC
+      *      EXEC SQL WHENEVER SQLWARNING PERFORM 9010-AVISO-INESPERADO
+      *          END-EXEC
+      *  PARA OS COMANDOS SQL QUE JA POSSUEM TRATAMENTO ESPECIFICO DE
+      *  SQLCODE (EVALUATE OU IF LOGO APOS O COMANDO), A CLAUSULA E
+      *  TEMPORARIAMENTE SUSPENSA COM WHENEVER SQLERROR CONTINUE ANTES
+      *  DO COMANDO E RESTAURADA LOGO DEPOIS, DE MODO QUE OS DOIS
+      *  MECANISMOS CONVIVAM: O TRATAMENTO ESPECIFICO CUIDA DOS CASOS
+      *  PREVISTOS (CHAVE DUPLICADA, NOT FOUND, ETC.) E O WHENEVER
+      *  GARANTE QUE QUALQUER OUTRO ERRO OU AVISO NAO PREVISTO NUNCA
+      *  PASSE DESPERCEBIDO.
+      ******************************************************************
+       9000-ERRO-INESPERADO.
+           DISPLAY '*** ERRO SQL NAO TRATADO ***'
+           DISPLAY 'SQLCODE  = ' SQLCODE
+           DISPLAY 'SQLSTATE = ' SQLSTATE
+           DISPLAY 'SQLERRMC = ' SQLERRMC
+           DISPLAY '*** JOB ENCERRADO POR ERRO SQL ***'
+           MOVE 16 TO RETURN-CODE
+           STOP RUN.
+       9000-EXIT.
+           EXIT.
+
+       9010-AVISO-INESPERADO.
+           DISPLAY '*** AVISO SQL (SQLWARNING) ***'
+           DISPLAY 'SQLCODE  = ' SQLCODE
+           DISPLAY 'SQLSTATE = ' SQLSTATE
+           DISPLAY 'SQLWARN0 = ' SQLWARN0.
+       9010-EXIT.
+           EXIT.
