@@ -0,0 +1,9 @@
+      ******************************************************************
+      *  NOME-TABELA  --  CONSTANTE COM O NOME QUALIFICADO DA TABELA
+      *  ESTUDANTE. MANTIDA SEPARADA DO DCLGEN (ESTUDANTE) PARA QUE OS
+      *  PROGRAMAS QUE SO PRECISAM EXIBIR OU QUALIFICAR O NOME DA
+      *  TABELA (CABECALHOS, SQL DINAMICO, MENSAGENS DE LOG) NAO
+      *  PRECISEM INCLUIR TODA A DECLARE SECTION DE HOST VARIABLES.
+      ******************************************************************
+       01  NOME-TABELA-REC.
+           05  WS-NOME-TABELA        PIC X(09) VALUE 'ESTUDANTE'.
