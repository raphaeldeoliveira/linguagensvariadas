@@ -0,0 +1,9 @@
+      ******************************************************************
+      *  ESTCONWS  --  WORKING-STORAGE PARA A TROCA DE CONTEXTO DB2
+      *  (COPYBOOK IRMAO DE ESTCONPR). WS-DB2-SUBSISTEMA E POVOADO POR
+      *  2500-CONECTAR-SUBSISTEMA A PARTIR DA VARIAVEL DE AMBIENTE
+      *  DB2SSID OU, SE ESTA NAO ESTIVER DEFINIDA, DE UMA PERGUNTA VIA
+      *  SYSIN, PARA QUE O OPERADOR ESCOLHA CONTRA QUAL SUBSISTEMA
+      *  (TESTE OU PRODUCAO) O PROGRAMA VAI RODAR.
+      ******************************************************************
+       01  WS-DB2-SUBSISTEMA             PIC X(08) VALUE SPACES.
