@@ -0,0 +1,29 @@
+      ******************************************************************
+      *  ESTCONPR  --  PARAGRAFO DE CONEXAO/TROCA DE CONTEXTO DB2,
+      *  COMPARTILHADO POR TODOS OS PROGRAMAS DA SUITE QUE ACESSAM
+      *  ESTUDANTE. O SUBSISTEMA-ALVO E OBTIDO DA VARIAVEL DE AMBIENTE
+      *  DB2SSID; SE ELA NAO ESTIVER DEFINIDA, O OPERADOR E CONSULTADO
+      *  VIA SYSIN. O NOME DO SUBSISTEMA E SEMPRE EXIBIDO ANTES DO
+      *  CONNECT, PARA QUE FIQUE CLARO CONTRA QUAL AMBIENTE (TESTE OU
+      *  PRODUCAO) O PROGRAMA VAI RODAR. O PROGRAMA QUE INCLUI ESTE
+      *  COPYBOOK DEVE TAMBEM INCLUIR ESTCONWS E CHAMAR PERFORM
+      *  2500-CONECTAR-SUBSISTEMA THRU 2500-EXIT LOGO NO INICIO DE
+      *  1000-INITIALIZE, ANTES DE QUALQUER OUTRO COMANDO SQL.
+      ******************************************************************
+       2500-CONECTAR-SUBSISTEMA.
+           DISPLAY 'DB2SSID' UPON ENVIRONMENT-NAME
+           ACCEPT WS-DB2-SUBSISTEMA FROM ENVIRONMENT-VALUE
+
+           IF WS-DB2-SUBSISTEMA = SPACES
+               DISPLAY
+                 'SUBSISTEMA DB2 (VARIAVEL DB2SSID NAO DEFINIDA): '
+               ACCEPT WS-DB2-SUBSISTEMA FROM SYSIN
+           END-IF
+
+           DISPLAY 'CONECTANDO AO SUBSISTEMA DB2: ' WS-DB2-SUBSISTEMA
+
+           EXEC SQL
+               CONNECT TO :WS-DB2-SUBSISTEMA
+           END-EXEC.
+       2500-EXIT.
+           EXIT.
