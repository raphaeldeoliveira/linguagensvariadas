@@ -0,0 +1,27 @@
+      ******************************************************************
+      *  ESTAUDFD  --  FD E LAYOUT DO REGISTRO DO ARQUIVO DE TRILHA DE
+      *  AUDITORIA (ARQ-AUDITORIA). CADA REGISTRO GUARDA A IMAGEM
+      *  "ANTES" DO ESTUDANTE (NOME/ENDERECO), DATA/HORA, O CODIGO DA
+      *  OPERACAO E O RESULTADO (AUD-RESULTADO) DA OPERACAO, GRAVADO
+      *  PELO PARAGRAFO COMUM 8650-GRAVAR-AUDITORIA (COPY ESTAUDPR)
+      *  SOMENTE DEPOIS DE O INSERT/UPDATE/DELETE JA TER SIDO EXECUTADO
+      *  E O SQLCODE/SQLERRD JA CONHECIDOS -- A IMAGEM "ANTES" E
+      *  CAPTURADA MAIS CEDO (8600-REGISTRAR-AUDITORIA), MAS SO VIRA UM
+      *  REGISTRO GRAVADO QUANDO O RESULTADO ESTIVER DISPONIVEL.
+      *  INCLUIDO DENTRO DE FILE SECTION.
+      ******************************************************************
+       FD  ARQ-AUDITORIA
+           RECORDING MODE IS F.
+       01  REG-AUDITORIA.
+           05  AUD-DATA                  PIC 9(08).
+           05  AUD-HORA                  PIC 9(08).
+           05  AUD-OPERACAO              PIC X(01).
+               88  AUD-OP-INCLUSAO               VALUE 'I'.
+               88  AUD-OP-ALTERACAO              VALUE 'A'.
+               88  AUD-OP-EXCLUSAO               VALUE 'E'.
+           05  AUD-ESTUDANTE-ID          PIC 9(04).
+           05  AUD-NOME-ANTES            PIC X(25).
+           05  AUD-ENDERECO-ANTES        PIC X(50).
+           05  AUD-RESULTADO             PIC X(01).
+               88  AUD-RESULTADO-OK              VALUE 'S'.
+               88  AUD-RESULTADO-FALHA           VALUE 'N'.
