@@ -0,0 +1,54 @@
+      ******************************************************************
+      *  ESTVALPR  --  PARAGRAFO DE VALIDACAO COMPARTILHADO POR
+      *  INS-SQL E UP-SQL. REJEITA ENDERECO EM BRANCO SEMPRE E NOME EM
+      *  BRANCO QUANDO WS-VALIDAR-NOME ESTIVER LIGADO (PADRAO; UP-SQL
+      *  DESLIGA PARA UM UPDATE QUE NAO ALTERA O NOME). QUANDO
+      *  WS-VALIDAR-DUPLICIDADE ESTIVER LIGADO (SOMENTE NO INSERT),
+      *  REJEITA ESTUDANTE-ID JA CADASTRADO, ANTES DE O EXEC SQL SER
+      *  EXECUTADO. O PROGRAMA QUE INCLUI ESTE COPYBOOK DEVE TESTAR
+      *  WS-DADOS-VALIDOS APOS O PERFORM PARA DECIDIR SE PROSSEGUE, E
+      *  DEVE TAMBEM INCLUIR COPY ESTERRPR (O SELECT COUNT(*) ABAIXO
+      *  RESTAURA A CLAUSULA WHENEVER SQLERROR PARA 9000-ERRO-INESPERADO
+      *  AO FINAL).
+      ******************************************************************
+       8500-VALIDAR-ESTUDANTE.
+           SET WS-DADOS-VALIDOS TO TRUE
+
+           IF WS-VALIDAR-NOME AND WS-ESTUDANTE-NOME = SPACES
+               SET WS-DADOS-INVALIDOS TO TRUE
+               DISPLAY 'VALIDACAO: ESTUDANTE-NOME EM BRANCO - REJEITADO'
+           END-IF
+
+           IF WS-ESTUDANTE-ENDERECO = SPACES
+               SET WS-DADOS-INVALIDOS TO TRUE
+               DISPLAY
+                   'VALIDACAO: ESTUDANTE-ENDERECO EM BRANCO - REJEITADO'
+           END-IF
+
+           IF WS-VALIDAR-DUPLICIDADE AND WS-DADOS-VALIDOS
+               PERFORM 8510-VERIFICAR-DUPLICIDADE THRU 8510-EXIT
+           END-IF.
+       8500-EXIT.
+           EXIT.
+
+       8510-VERIFICAR-DUPLICIDADE.
+           EXEC SQL
+               WHENEVER SQLERROR CONTINUE
+           END-EXEC
+           EXEC SQL
+               SELECT COUNT(*)
+                 INTO :WS-QTDE-DUPLICADOS
+                 FROM ESTUDANTE
+                WHERE ESTUDANTE-ID = :WS-ESTUDANTE-ID
+           END-EXEC
+           EXEC SQL
+               WHENEVER SQLERROR PERFORM 9000-ERRO-INESPERADO
+           END-EXEC
+
+           IF WS-QTDE-DUPLICADOS > 0
+               SET WS-DADOS-INVALIDOS TO TRUE
+               DISPLAY
+                   'VALIDACAO: ESTUDANTE-ID JA CADASTRADO - REJEITADO'
+           END-IF.
+       8510-EXIT.
+           EXIT.
