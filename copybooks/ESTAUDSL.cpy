@@ -0,0 +1,8 @@
+      ******************************************************************
+      *  ESTAUDSL  --  CLAUSULA SELECT DO ARQUIVO DE TRILHA DE
+      *  AUDITORIA (ANTES-DA-ALTERACAO), COMPARTILHADA POR TODOS OS
+      *  PROGRAMAS QUE ALTERAM ESTUDANTE (INS-SQL, UP-SQL, DEL-SQL E
+      *  BAT-SQL). INCLUIDO DENTRO DE FILE-CONTROL.
+      ******************************************************************
+           SELECT ARQ-AUDITORIA ASSIGN TO AUDITLOG
+                  ORGANIZATION IS SEQUENTIAL.
