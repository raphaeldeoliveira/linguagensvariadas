@@ -0,0 +1,30 @@
+      ******************************************************************
+      *  ESTUDANTE  --  DCLGEN (ESTRUTURA HOST) DA TABELA ESTUDANTE.
+      *  DECLARA A TABELA PARA O PRECOMPILADOR E TRAZ O LAYOUT DE HOST
+      *  VARIABLE QUE CORRESPONDE COLUNA A COLUNA A TABELA ESTUDANTE.
+      *  OS PROGRAMAS QUE INCLUEM ESTE MEMBRO CONTINUAM DECLARANDO SUAS
+      *  PROPRIAS HOST VARIABLES WS- PARA USO NOS COMANDOS SQL;
+      *  DCLESTUDANTE E O FORMATO DE REFERENCIA DA LINHA FISICA.
+      *
+      *  ESTUDANTE-STATUS E O INDICADOR DE EXCLUSAO LOGICA ('A' = ATIVO,
+      *  'I' = INATIVO/DESLIGADO). A COLUNA FISICA TEM DEFAULT 'A' PARA
+      *  QUE AS LINHAS EXISTENTES E QUALQUER INSERT QUE O OMITA
+      *  PERMANECAM ATIVOS; AINDA ASSIM, INS-SQL E BAT-SQL GRAVAM O
+      *  VALOR EXPLICITAMENTE NO INSERT. WITHDRAW-SQL ATUALIZA PARA 'I'
+      *  NO LUGAR DE UM DELETE FISICO; DEL-SQL MANTEM O DELETE FISICO
+      *  APENAS PARA USO EXPLICITO DE EXPURGO.
+      ******************************************************************
+       EXEC SQL DECLARE ESTUDANTE TABLE
+       ( ESTUDANTE-ID        INTEGER      NOT NULL,
+         ESTUDANTE-NOME      CHAR(25)     NOT NULL,
+         ESTUDANTE-ENDERECO  CHAR(50)     NOT NULL,
+         ESTUDANTE-STATUS    CHAR(1)      NOT NULL WITH DEFAULT
+       ) END-EXEC.
+
+       01  DCLESTUDANTE.
+           10 ESTUDANTE-ID           PIC S9(4)  USAGE COMP.
+           10 ESTUDANTE-NOME         PIC X(25).
+           10 ESTUDANTE-ENDERECO     PIC X(50).
+           10 ESTUDANTE-STATUS       PIC X(01).
+               88 ESTUDANTE-ATIVO           VALUE 'A'.
+               88 ESTUDANTE-INATIVO         VALUE 'I'.
