@@ -0,0 +1,62 @@
+      ******************************************************************
+      *  ESTAUDPR  --  PARAGRAFOS DE AUDITORIA COMPARTILHADOS POR
+      *  INS-SQL, UP-SQL, DEL-SQL, WD-SQL E BAT-SQL.
+      *
+      *  8600-REGISTRAR-AUDITORIA CAPTURA A IMAGEM "ANTES" DO ESTUDANTE
+      *  (SELECIONADA NA HORA, POIS O PROGRAMA CHAMADOR AINDA NAO
+      *  ALTEROU A LINHA) E A DATA/HORA/CODIGO DE OPERACAO, MAS AINDA
+      *  NAO GRAVA O REGISTRO -- NUMA INCLUSAO NAO HA IMAGEM ANTERIOR (O
+      *  ID AINDA NAO EXISTE), ENTAO O SELECT E DISPENSADO E OS CAMPOS
+      *  "ANTES" FICAM EM BRANCO.
+      *
+      *  8650-GRAVAR-AUDITORIA E QUEM DE FATO ESCREVE REG-AUDITORIA, E
+      *  SO DEVE SER CHAMADO DEPOIS DE O PROGRAMA CHAMADOR EXECUTAR O
+      *  INSERT/UPDATE/DELETE E CONHECER O RESULTADO (SET WS-AUD-
+      *  SUCESSO OU WS-AUD-FALHA A PARTIR DO SQLCODE/SQLERRD), PARA QUE
+      *  AUD-RESULTADO REFLITA SE A OPERACAO REALMENTE SE EFETIVOU NO
+      *  BANCO, EM VEZ DE UMA TRILHA QUE PARECE BEM-SUCEDIDA MESMO
+      *  QUANDO A OPERACAO FOI REJEITADA OU DEU ROLLBACK.
+      *
+      *  O PROGRAMA QUE INCLUI ESTE COPYBOOK DEVE TAMBEM INCLUIR COPY
+      *  ESTERRPR (O SELECT ABAIXO RESTAURA A CLAUSULA WHENEVER
+      *  SQLERROR PARA 9000-ERRO-INESPERADO AO FINAL) E MANTER
+      *  ARQ-AUDITORIA ABERTO (OPEN EXTEND) DESDE A INICIALIZACAO.
+      ******************************************************************
+       8600-REGISTRAR-AUDITORIA.
+           MOVE SPACES TO WS-AUD-NOME-ANTES
+           MOVE SPACES TO WS-AUD-ENDERECO-ANTES
+
+           IF NOT WS-AUD-OP-INCLUSAO
+               PERFORM 8610-SELECIONAR-IMAGEM-ANTES THRU 8610-EXIT
+           END-IF
+
+           ACCEPT AUD-DATA FROM DATE YYYYMMDD
+           ACCEPT AUD-HORA FROM TIME
+           MOVE WS-AUD-OPERACAO           TO AUD-OPERACAO
+           MOVE WS-ESTUDANTE-ID           TO AUD-ESTUDANTE-ID
+           MOVE WS-AUD-NOME-ANTES         TO AUD-NOME-ANTES
+           MOVE WS-AUD-ENDERECO-ANTES     TO AUD-ENDERECO-ANTES.
+       8600-EXIT.
+           EXIT.
+
+       8610-SELECIONAR-IMAGEM-ANTES.
+           EXEC SQL
+               WHENEVER SQLERROR CONTINUE
+           END-EXEC
+           EXEC SQL
+               SELECT ESTUDANTE-NOME, ESTUDANTE-ENDERECO
+                 INTO :WS-AUD-NOME-ANTES, :WS-AUD-ENDERECO-ANTES
+                 FROM ESTUDANTE
+                WHERE ESTUDANTE-ID = :WS-ESTUDANTE-ID
+           END-EXEC
+           EXEC SQL
+               WHENEVER SQLERROR PERFORM 9000-ERRO-INESPERADO
+           END-EXEC.
+       8610-EXIT.
+           EXIT.
+
+       8650-GRAVAR-AUDITORIA.
+           MOVE WS-AUD-SW-RESULTADO       TO AUD-RESULTADO
+           WRITE REG-AUDITORIA.
+       8650-EXIT.
+           EXIT.
