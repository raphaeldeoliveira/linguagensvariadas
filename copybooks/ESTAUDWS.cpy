@@ -0,0 +1,26 @@
+      ******************************************************************
+      *  ESTAUDWS  --  WORKING-STORAGE PARA A TRILHA DE AUDITORIA
+      *  COMPARTILHADA (COPYBOOK IRMAO DE ESTAUDPR/ESTAUDFD/ESTAUDSL).
+      *  O PROGRAMA QUE INCLUI ESTE COPYBOOK DEVE SET WS-AUD-OPERACAO
+      *  (VIA UM DOS 88-LEVELS ABAIXO) E TER WS-ESTUDANTE-ID JA
+      *  POVOADO COM O ID AFETADO ANTES DE PERFORM
+      *  8600-REGISTRAR-AUDITORIA (QUE APENAS CAPTURA A IMAGEM "ANTES";
+      *  O REGISTRO SO E GRAVADO POR 8650-GRAVAR-AUDITORIA, DEPOIS QUE
+      *  O PROGRAMA CHAMADOR CONHECER O RESULTADO DO INSERT/UPDATE/
+      *  DELETE E TIVER FEITO SET WS-AUD-SUCESSO OU WS-AUD-FALHA).
+      ******************************************************************
+       01  WS-AUD-OPERACAO               PIC X(01) VALUE SPACE.
+           88  WS-AUD-OP-INCLUSAO                VALUE 'I'.
+           88  WS-AUD-OP-ALTERACAO               VALUE 'A'.
+           88  WS-AUD-OP-EXCLUSAO                VALUE 'E'.
+
+       01  WS-AUD-SW-RESULTADO           PIC X(01) VALUE 'N'.
+           88  WS-AUD-SUCESSO                    VALUE 'S'.
+           88  WS-AUD-FALHA                      VALUE 'N'.
+
+       EXEC SQL BEGIN DECLARE SECTION
+       END-EXEC.
+       01  WS-AUD-NOME-ANTES             PIC X(25).
+       01  WS-AUD-ENDERECO-ANTES         PIC X(50).
+       EXEC SQL END DECLARE SECTION
+       END-EXEC.
