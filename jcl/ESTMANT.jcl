@@ -0,0 +1,93 @@
+//ESTMANT  JOB (ACCTNO),'CADASTRO ESTUDANTE',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID,REGION=0M
+//*----------------------------------------------------------------*
+//*  ESTMANT  --  JANELA NOTURNA DE MANUTENCAO DE ESTUDANTE.       *
+//*                                                                *
+//*  STEP010  RELATORIO DE TURMA "ANTES" (EXE-SELECT-SQL)          *
+//*  STEP020  DRIVER DE TRANSACOES DE ALTERACAO/EXCLUSAO (BAT-SQL) *
+//*  STEP030  RELATORIO DE TURMA "DEPOIS" PARA CONFERENCIA         *
+//*           (EXE-SELECT-SQL)                                     *
+//*                                                                *
+//*  CADA STEP SO RODA SE O ANTERIOR TERMINOU COM RC <= 4 (COND).  *
+//*----------------------------------------------------------------*
+//*
+//STEP010  EXEC PGM=IKJEFT01,DYNAMNBR=20
+//*----------------------------------------------------------------*
+//*  RELATORIO DE TURMA ANTES DA MANUTENCAO.                       *
+//*----------------------------------------------------------------*
+//STEPLIB  DD  DSN=DB2P.SDSNLOAD,DISP=SHR
+//         DD  DSN=APP.ESTUDANT.LOADLIB,DISP=SHR
+//SYSTSPRT DD  SYSOUT=*
+//SYSPRINT DD  SYSOUT=*
+//ROSTER   DD  DSN=APP.ESTUDANT.ROSTER.ANTES,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FBA,LRECL=133,BLKSIZE=0)
+//*  SYSIN: SUBSISTEMA DB2, MODO DE CONSULTA (1=FAIXA DE ID), ID     *
+//*  INICIAL E ID FINAL DA FAIXA A LISTAR.                           *
+//SYSIN    DD  *
+DSN1
+1
+0000
+9999
+/*
+//SYSTSIN  DD  *
+  DSN SYSTEM(DSN1)
+  RUN PROGRAM(EXE-SELECT-SQL) PLAN(ESTUDPLN) LIB('APP.ESTUDANT.LOADLIB')
+  END
+/*
+//*
+//STEP020  EXEC PGM=IKJEFT01,DYNAMNBR=20,COND=(4,LT,STEP010)
+//*----------------------------------------------------------------*
+//*  DRIVER DE TRANSACOES: APLICA AS ALTERACOES E EXCLUSOES DO DIA *
+//*  CONTRA ESTUDANTE.                                              *
+//*----------------------------------------------------------------*
+//STEPLIB  DD  DSN=DB2P.SDSNLOAD,DISP=SHR
+//         DD  DSN=APP.ESTUDANT.LOADLIB,DISP=SHR
+//SYSTSPRT DD  SYSOUT=*
+//SYSPRINT DD  SYSOUT=*
+//TRANSIN  DD  DSN=APP.ESTUDANT.TRANSACOES.DIARIAS,DISP=SHR
+//CHECKPT  DD  DSN=APP.ESTUDANT.BATSQL.CHECKPOINT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=14,BLKSIZE=0)
+//AUDITLOG DD  DSN=APP.ESTUDANT.AUDITORIA,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=97,BLKSIZE=0)
+//*  SYSIN: SUBSISTEMA DB2.                                          *
+//SYSIN    DD  *
+DSN1
+/*
+//SYSTSIN  DD  *
+  DSN SYSTEM(DSN1)
+  RUN PROGRAM(BAT-SQL) PLAN(ESTUDPLN) LIB('APP.ESTUDANT.LOADLIB')
+  END
+/*
+//*
+//STEP030  EXEC PGM=IKJEFT01,DYNAMNBR=20,COND=(4,LT,STEP020)
+//*----------------------------------------------------------------*
+//*  RELATORIO DE TURMA DEPOIS DA MANUTENCAO, PARA CONFERENCIA DO  *
+//*  RESULTADO DO STEP020 PELO OPERADOR.                            *
+//*----------------------------------------------------------------*
+//STEPLIB  DD  DSN=DB2P.SDSNLOAD,DISP=SHR
+//         DD  DSN=APP.ESTUDANT.LOADLIB,DISP=SHR
+//SYSTSPRT DD  SYSOUT=*
+//SYSPRINT DD  SYSOUT=*
+//ROSTER   DD  DSN=APP.ESTUDANT.ROSTER.DEPOIS,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FBA,LRECL=133,BLKSIZE=0)
+//*  SYSIN: SUBSISTEMA DB2, MODO DE CONSULTA (1=FAIXA DE ID), ID     *
+//*  INICIAL E ID FINAL DA FAIXA A LISTAR.                           *
+//SYSIN    DD  *
+DSN1
+1
+0000
+9999
+/*
+//SYSTSIN  DD  *
+  DSN SYSTEM(DSN1)
+  RUN PROGRAM(EXE-SELECT-SQL) PLAN(ESTUDPLN) LIB('APP.ESTUDANT.LOADLIB')
+  END
+/*
